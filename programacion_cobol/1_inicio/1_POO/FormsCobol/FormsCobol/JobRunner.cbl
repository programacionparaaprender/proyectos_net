@@ -0,0 +1,29 @@
+      *> JobRunner - launches a batch .exe as a child process, capturing
+      *> its standard output and return code for display in the
+      *> console instead of a separate command prompt window.
+       class-id FormsCobol.JobRunner.
+
+      *> Runs aExePath to completion and hands back everything it
+      *> wrote to standard output; the process's return code comes
+      *> back through aExitCode.
+       method-id RunAndCapture static.
+       local-storage section.
+       01 startInfo type System.Diagnostics.ProcessStartInfo.
+       01 proc type System.Diagnostics.Process.
+       procedure division using by value aExePath as type System.String
+                            by reference aExitCode as type System.Int32
+                            returning jobOutput as type System.String.
+           set startInfo to
+               new System.Diagnostics.ProcessStartInfo(aExePath)
+           set startInfo::UseShellExecute to False
+           set startInfo::RedirectStandardOutput to True
+           set startInfo::CreateNoWindow to True
+
+           set proc to type System.Diagnostics.Process::Start(startInfo)
+           set jobOutput to proc::StandardOutput::ReadToEnd()
+           invoke proc::WaitForExit()
+           set aExitCode to proc::ExitCode
+           goback.
+       end method.
+
+       end class.
