@@ -0,0 +1,158 @@
+      *> ReportEngine - renders a copybook-laid-out batch output file
+      *> into export formats for the Reports screen: a CSV with one
+      *> header row of field names, and the plain text lines a
+      *> PrintDocument can paginate straight onto a page (including a
+      *> PDF-capable printer driver).
+       class-id FormsCobol.ReportEngine.
+
+      *> Quotes aValue for a CSV field when it contains a comma or a
+      *> quote, doubling any embedded quotes - RFC 4180 style - so a
+      *> comma in the data can never shift later columns.
+       method-id CsvEscape static private.
+       procedure division using by value aValue as type System.String
+                            returning result as type System.String.
+           if aValue::IndexOf(",") >= 0 or
+               aValue::IndexOf(quote) >= 0
+               set result to
+                   quote +
+                   aValue::Replace(quote quote + quote) +
+                   quote
+           else
+               set result to aValue
+           end-if
+           goback.
+       end method.
+
+      *> Writes aDataPath as CSV to aOutputPath, one header row of
+      *> field names followed by one row per record.
+       method-id ExportCsv static.
+       local-storage section.
+       01 writer type System.IO.StreamWriter.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 fidx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       01 row type System.String.
+       01 fieldValue type System.String.
+       procedure division using by value fields
+                               as type System.Collections.ArrayList
+                            aDataPath as type System.String
+                            aOutputPath as type System.String.
+           set writer to new System.IO.StreamWriter(aOutputPath False)
+           try
+               set row to ""
+               perform varying fidx from 0 by 1
+                         until fidx >= fields::Count
+                   set field to type FormsCobol.CopybookField(
+                       fields::Item(fidx))
+                   if fidx > 0
+                       set row to row + ","
+                   end-if
+                   set row to
+                       row + self::CsvEscape(field::GetName())
+               end-perform
+               invoke writer::WriteLine(row)
+
+               set reader to new System.IO.StreamReader(aDataPath)
+               try
+                   perform until exit
+                       set aLine to reader::ReadLine()
+                       if aLine = null
+                           exit perform
+                       end-if
+                       if aLine::Length > 0
+                           set row to ""
+                           perform varying fidx from 0 by 1
+                                     until fidx >= fields::Count
+                               set field to
+                                   type FormsCobol.CopybookField(
+                                       fields::Item(fidx))
+                               if field::GetStart() +
+                                   field::GetLength() <=
+                                   aLine::Length
+                                   set fieldValue to
+                                       aLine::Substring(
+                                           field::GetStart()
+                                           field::GetLength())
+                                           ::Trim()
+                               else
+                                   set fieldValue to ""
+                               end-if
+                               if fidx > 0
+                                   set row to row + ","
+                               end-if
+                               set row to
+                                   row + self::CsvEscape(fieldValue)
+                           end-perform
+                           invoke writer::WriteLine(row)
+                       end-if
+                   end-perform
+               finally
+                   invoke reader::Close()
+               end-try
+           finally
+               invoke writer::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Builds the plain-text report body a PrintDocument can lay
+      *> out page by page - a title row of field names followed by
+      *> one fixed-width row per record.
+       method-id BuildReportLines static.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 fidx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       01 row type System.String.
+       01 fieldValue type System.String.
+       procedure division using by value fields
+                               as type System.Collections.ArrayList
+                            aDataPath as type System.String
+           returning reportLines as type System.Collections.ArrayList.
+           set reportLines to new System.Collections.ArrayList()
+
+           set row to ""
+           perform varying fidx from 0 by 1
+                     until fidx >= fields::Count
+               set field to type FormsCobol.CopybookField(
+                   fields::Item(fidx))
+               set row to row + field::GetName()::PadRight(16)
+           end-perform
+           invoke reportLines::Add(row)
+
+           set reader to new System.IO.StreamReader(aDataPath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Length > 0
+                       set row to ""
+                       perform varying fidx from 0 by 1
+                                 until fidx >= fields::Count
+                           set field to type FormsCobol.CopybookField(
+                               fields::Item(fidx))
+                           if field::GetStart() +
+                               field::GetLength() <= aLine::Length
+                               set fieldValue to
+                                   aLine::Substring(
+                                       field::GetStart()
+                                       field::GetLength())::Trim()
+                           else
+                               set fieldValue to ""
+                           end-if
+                           set row to row + fieldValue::PadRight(16)
+                       end-perform
+                       invoke reportLines::Add(row)
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+       end class.
