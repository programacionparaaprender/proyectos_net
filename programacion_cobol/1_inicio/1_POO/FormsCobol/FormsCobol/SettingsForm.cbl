@@ -0,0 +1,48 @@
+      *> SettingsForm - views and edits the console's externalised
+      *> settings (batch data directories, report output directory,
+      *> DB connection string), persisted through AppConfig.
+       class-id FormsCobol.SettingsForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           set txtJobsDir::Text to
+               type FormsCobol.AppConfig::GetJobsDirectory()
+           set txtStatusDir::Text to
+               type FormsCobol.AppConfig::GetStatusDirectory()
+           set txtReportsDir::Text to
+               type FormsCobol.AppConfig::GetReportsDirectory()
+           set txtConnString::Text to
+               type FormsCobol.AppConfig::GetConnectionString()
+           goback.
+       end method.
+
+       method-id btnSave_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AppConfig::SetJobsDirectory(
+               txtJobsDir::Text::Trim())
+           invoke type FormsCobol.AppConfig::SetStatusDirectory(
+               txtStatusDir::Text::Trim())
+           invoke type FormsCobol.AppConfig::SetReportsDirectory(
+               txtReportsDir::Text::Trim())
+           invoke type FormsCobol.AppConfig::SetConnectionString(
+               txtConnString::Text::Trim())
+           invoke type FormsCobol.AuditLog::Write("SAVE SETTINGS" "")
+           set self::DialogResult to
+               type System.Windows.Forms.DialogResult::OK
+           invoke self::Close()
+           goback.
+       end method.
+
+       method-id btnCancel_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set self::DialogResult to
+               type System.Windows.Forms.DialogResult::Cancel
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
