@@ -0,0 +1,125 @@
+       class-id FormsCobol.SettingsForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lblJobsDir    type System.Windows.Forms.Label.
+       01 txtJobsDir    type System.Windows.Forms.TextBox.
+       01 lblStatusDir  type System.Windows.Forms.Label.
+       01 txtStatusDir  type System.Windows.Forms.TextBox.
+       01 lblReportsDir type System.Windows.Forms.Label.
+       01 txtReportsDir type System.Windows.Forms.TextBox.
+       01 lblConnString type System.Windows.Forms.Label.
+       01 txtConnString type System.Windows.Forms.TextBox.
+       01 btnSave       type System.Windows.Forms.Button.
+       01 btnCancel     type System.Windows.Forms.Button.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> lblJobsDir / txtJobsDir
+      *>
+       set lblJobsDir to new System.Windows.Forms.Label()
+       set lblJobsDir::Text to "Jobs directory:"
+       set lblJobsDir::Location to new System.Drawing.Point(10 14)
+       set lblJobsDir::Size to new System.Drawing.Size(130 20)
+
+       set txtJobsDir to new System.Windows.Forms.TextBox()
+       set txtJobsDir::Location to new System.Drawing.Point(150 12)
+       set txtJobsDir::Size to new System.Drawing.Size(260 22)
+
+      *>
+      *> lblStatusDir / txtStatusDir
+      *>
+       set lblStatusDir to new System.Windows.Forms.Label()
+       set lblStatusDir::Text to "Status directory:"
+       set lblStatusDir::Location to new System.Drawing.Point(10 44)
+       set lblStatusDir::Size to new System.Drawing.Size(130 20)
+
+       set txtStatusDir to new System.Windows.Forms.TextBox()
+       set txtStatusDir::Location to new System.Drawing.Point(150 42)
+       set txtStatusDir::Size to new System.Drawing.Size(260 22)
+
+      *>
+      *> lblReportsDir / txtReportsDir
+      *>
+       set lblReportsDir to new System.Windows.Forms.Label()
+       set lblReportsDir::Text to "Reports directory:"
+       set lblReportsDir::Location to new System.Drawing.Point(10 74)
+       set lblReportsDir::Size to new System.Drawing.Size(130 20)
+
+       set txtReportsDir to new System.Windows.Forms.TextBox()
+       set txtReportsDir::Location to
+           new System.Drawing.Point(150 72)
+       set txtReportsDir::Size to new System.Drawing.Size(260 22)
+
+      *>
+      *> lblConnString / txtConnString
+      *>
+       set lblConnString to new System.Windows.Forms.Label()
+       set lblConnString::Text to "DB connection string:"
+       set lblConnString::Location to
+           new System.Drawing.Point(10 104)
+       set lblConnString::Size to new System.Drawing.Size(130 20)
+
+       set txtConnString to new System.Windows.Forms.TextBox()
+       set txtConnString::Location to
+           new System.Drawing.Point(150 102)
+       set txtConnString::Size to new System.Drawing.Size(260 22)
+
+      *>
+      *> btnSave / btnCancel
+      *>
+       set btnSave to new System.Windows.Forms.Button()
+       set btnSave::Text to "Save"
+       set btnSave::Location to new System.Drawing.Point(150 140)
+       set btnSave::Size to new System.Drawing.Size(90 26)
+       invoke btnSave::add_Click(
+           new System.EventHandler(self::btnSave_Click))
+
+       set btnCancel to new System.Windows.Forms.Button()
+       set btnCancel::Text to "Cancel"
+       set btnCancel::Location to new System.Drawing.Point(250 140)
+       set btnCancel::Size to new System.Drawing.Size(90 26)
+       invoke btnCancel::add_Click(
+           new System.EventHandler(self::btnCancel_Click))
+
+      *>
+      *> SettingsForm
+      *>
+       set self::ClientSize to new System.Drawing.Size(424 182)
+       invoke self::Controls::Add(lblJobsDir)
+       invoke self::Controls::Add(txtJobsDir)
+       invoke self::Controls::Add(lblStatusDir)
+       invoke self::Controls::Add(txtStatusDir)
+       invoke self::Controls::Add(lblReportsDir)
+       invoke self::Controls::Add(txtReportsDir)
+       invoke self::Controls::Add(lblConnString)
+       invoke self::Controls::Add(txtConnString)
+       invoke self::Controls::Add(btnSave)
+       invoke self::Controls::Add(btnCancel)
+       set self::FormBorderStyle to
+           type System.Windows.Forms.FormBorderStyle::FixedDialog
+       set self::StartPosition to
+           type System.Windows.Forms.FormStartPosition::CenterParent
+       set self::MaximizeBox to False
+       set self::MinimizeBox to False
+       set self::Name to "SettingsForm"
+       set self::Text to "Settings"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
