@@ -0,0 +1,110 @@
+      *> CopybookLayout - parses a plain-text copybook record layout
+      *> (level number, field name, PIC clause - one field per line,
+      *> lines beginning with "*" treated as comments) into an ordered
+      *> list of CopybookField entries with their start/length within
+      *> the fixed-width data record the copybook describes.
+       class-id FormsCobol.CopybookLayout.
+
+      *> Reads every PIC-bearing line in the copybook at aPath and
+      *> returns the fields it describes, in file order, with each
+      *> field's Start computed as a running offset from the fields
+      *> ahead of it.
+       method-id ParseFields static.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 upperLine type System.String.
+       01 picPos type System.Int32.
+       01 namePart type System.String.
+       01 lastSpace type System.Int32.
+       01 fieldName type System.String.
+       01 picClause type System.String.
+       01 fieldLength type System.Int32.
+       01 offset type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       procedure division using by value aPath as type System.String
+           returning fields as type System.Collections.ArrayList.
+           set fields to new System.Collections.ArrayList()
+           set offset to 0
+           if not type System.IO.File::Exists(aPath)
+               goback
+           end-if
+
+           set reader to new System.IO.StreamReader(aPath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+
+                   if aLine::Trim()::Length > 0 and
+                       aLine::Trim()::Substring(0 1) not = "*"
+                       set upperLine to aLine::ToUpper()
+                       set picPos to upperLine::IndexOf(" PIC ")
+                       if picPos >= 0
+                           set namePart to
+                               aLine::Substring(0 picPos)::Trim()
+                           set lastSpace to
+                               namePart::LastIndexOf(" ")
+                           if lastSpace >= 0
+                               set fieldName to
+                                   namePart::Substring(
+                                       lastSpace + 1)::Trim()
+                               set picClause to
+                                   aLine::Substring(
+                                       picPos + 5)::Trim()
+                               set fieldLength to
+                                   self::ExtractPicLength(picClause)
+
+                               set field to
+                                   new FormsCobol.CopybookField(
+                                       fieldName offset fieldLength)
+                               invoke fields::Add(field)
+                               set offset to offset + fieldLength
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Pulls the field width out of a PIC clause such as "X(20)."
+      *> or "9(05) VALUE ZEROS." - or, lacking parentheses, out of a
+      *> repeated-symbol clause such as "999.".
+       method-id ExtractPicLength static private.
+       local-storage section.
+       01 openParen type System.Int32.
+       01 closeParen type System.Int32.
+       01 endPos type System.Int32.
+       01 token type System.String.
+       procedure division using by value aPic as type System.String
+                            returning result as type System.Int32.
+           set openParen to aPic::IndexOf("(")
+           if openParen >= 0
+               set closeParen to aPic::IndexOf(")")
+               set result to
+                   type System.Int32::Parse(
+                       aPic::Substring(
+                           openParen + 1
+                           closeParen - openParen - 1))
+               goback
+           end-if
+
+           set endPos to aPic::IndexOf(" ")
+           if endPos < 0
+               set endPos to aPic::IndexOf(".")
+           end-if
+           if endPos < 0
+               set token to aPic::Trim()
+           else
+               set token to aPic::Substring(0 endPos)::Trim()
+           end-if
+           set result to token::Length
+           goback.
+       end method.
+
+       end class.
