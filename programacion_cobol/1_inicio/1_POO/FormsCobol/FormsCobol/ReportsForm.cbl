@@ -0,0 +1,272 @@
+      *> ReportsForm - renders a batch output file against its
+      *> copybook layout as a formatted, paginated/printable report,
+      *> and exports it to CSV or to PDF via an installed PDF
+      *> printer driver.
+       class-id FormsCobol.ReportsForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 Fields type System.Collections.ArrayList.
+       01 PrintLines type System.Collections.ArrayList.
+       01 PrintLineIndex type System.Int32.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+       method-id btnBrowseCopybook_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to
+               "Copybooks (*.cpy)|*.cpy|All files (*.*)|*.*"
+           set dlg::Title to "Select Copybook"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtCopybookPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+       method-id btnBrowseData_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "All files (*.*)|*.*"
+           set dlg::Title to "Select Data File"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtDataPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+      *> True once Fields/txtDataPath describe a report that can be
+      *> previewed, exported or printed - shows a message and
+      *> returns False otherwise.
+       method-id EnsureLoaded private.
+       procedure division returning result as condition-value.
+           set result to False
+           if txtCopybookPath::Text::Trim()::Length = 0 or
+               txtDataPath::Text::Trim()::Length = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Select a copybook and a data file first."
+                   "Reports")
+               goback
+           end-if
+
+           set Fields to
+               type FormsCobol.CopybookLayout::ParseFields(
+                   txtCopybookPath::Text)
+           if Fields::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "No PIC fields were found in that copybook."
+                   "Reports")
+               goback
+           end-if
+           set result to True
+           goback.
+       end method.
+
+      *> Builds one ListViewItem out of aLine, one column per field
+      *> in Fields, in field order.
+       method-id BuildRowItem private.
+       local-storage section.
+       01 fidx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       01 item type System.Windows.Forms.ListViewItem.
+       01 fieldValue type System.String.
+       procedure division
+           using by value aLine as type System.String
+           returning item as type System.Windows.Forms.ListViewItem.
+           set item to null
+           perform varying fidx from 0 by 1
+                     until fidx >= Fields::Count
+               set field to type FormsCobol.CopybookField(
+                   Fields::Item(fidx))
+               if field::GetStart() + field::GetLength() <=
+                   aLine::Length
+                   set fieldValue to
+                       aLine::Substring(
+                           field::GetStart()
+                           field::GetLength())::Trim()
+               else
+                   set fieldValue to ""
+               end-if
+               if item = null
+                   set item to
+                       new System.Windows.Forms.ListViewItem(fieldValue)
+               else
+                   invoke item::SubItems::Add(fieldValue)
+               end-if
+           end-perform
+           goback.
+       end method.
+
+       method-id btnPreview_Click private.
+       local-storage section.
+       01 fidx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 item type System.Windows.Forms.ListViewItem.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if not self::EnsureLoaded()
+               goback
+           end-if
+
+           invoke lvRecords::Columns::Clear()
+           perform varying fidx from 0 by 1
+                     until fidx >= Fields::Count
+               set field to type FormsCobol.CopybookField(
+                   Fields::Item(fidx))
+               invoke lvRecords::Columns::Add(field::GetName() 110)
+           end-perform
+
+           invoke lvRecords::Items::Clear()
+           set reader to new System.IO.StreamReader(txtDataPath::Text)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Length > 0
+                       set item to self::BuildRowItem(aLine)
+                       if item not = null
+                           invoke lvRecords::Items::Add(item)
+                       end-if
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+       method-id btnExportCsv_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.SaveFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if not self::EnsureLoaded()
+               goback
+           end-if
+
+           set dlg to new System.Windows.Forms.SaveFileDialog()
+           set dlg::Filter to "CSV files (*.csv)|*.csv"
+           set dlg::Title to "Export Report as CSV"
+           set dlg::InitialDirectory to
+               type FormsCobol.AppConfig::GetReportsDirectory()
+           if dlg::ShowDialog() not =
+               type System.Windows.Forms.DialogResult::OK
+               goback
+           end-if
+
+           invoke type FormsCobol.ReportEngine::ExportCsv(
+               Fields txtDataPath::Text dlg::FileName)
+           invoke type FormsCobol.AuditLog::Write(
+               "EXPORT CSV"
+               type System.IO.Path::GetFileName(dlg::FileName))
+           invoke type System.Windows.Forms.MessageBox::Show(
+               "Report exported to " + dlg::FileName "Reports")
+           goback.
+       end method.
+
+      *> Prints the loaded report - to an installed PDF printer
+      *> driver (e.g. "Microsoft Print to PDF") when one is selected,
+      *> or to whatever printer the dialog's operator picks.
+       method-id btnPrintPdf_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.SaveFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if not self::EnsureLoaded()
+               goback
+           end-if
+
+           set dlg to new System.Windows.Forms.SaveFileDialog()
+           set dlg::Filter to "PDF files (*.pdf)|*.pdf"
+           set dlg::Title to "Export Report as PDF"
+           set dlg::InitialDirectory to
+               type FormsCobol.AppConfig::GetReportsDirectory()
+           if dlg::ShowDialog() not =
+               type System.Windows.Forms.DialogResult::OK
+               goback
+           end-if
+
+           set PrintLines to
+               type FormsCobol.ReportEngine::BuildReportLines(
+                   Fields txtDataPath::Text)
+           set PrintLineIndex to 0
+
+           set printDoc::PrinterSettings::PrinterName to
+               "Microsoft Print to PDF"
+           set printDoc::PrinterSettings::PrintToFile to True
+           set printDoc::PrinterSettings::PrintFileName to
+               dlg::FileName
+           set printDoc::DocumentName to
+               type System.IO.Path::GetFileName(txtDataPath::Text)
+           invoke printDoc::Print()
+
+           invoke type FormsCobol.AuditLog::Write(
+               "EXPORT PDF"
+               type System.IO.Path::GetFileName(dlg::FileName))
+           invoke type System.Windows.Forms.MessageBox::Show(
+               "Report sent to " + dlg::FileName "Reports")
+           goback.
+       end method.
+
+      *> Lays PrintLines onto successive pages, one report line per
+      *> printed line, advancing to a new page once MarginBounds
+      *> fills up.
+       method-id printDoc_PrintPage private.
+       local-storage section.
+       01 printFont type System.Drawing.Font.
+       01 y type System.Single.
+       01 lineHeight type System.Single.
+       01 aLine type System.String.
+       procedure division using by value sender as object
+           e as type System.Drawing.Printing.PrintPageEventArgs.
+           set printFont to
+               new System.Drawing.Font("Consolas" 10)
+           set lineHeight to printFont::GetHeight(e::Graphics)
+           set y to e::MarginBounds::Top
+
+           perform until exit
+               if PrintLineIndex >= PrintLines::Count
+                   set e::HasMorePages to False
+                   exit perform
+               end-if
+               if y + lineHeight > e::MarginBounds::Bottom
+                   set e::HasMorePages to True
+                   exit perform
+               end-if
+
+               set aLine to
+                   type System.String(PrintLines::Item(PrintLineIndex))
+               invoke e::Graphics::DrawString(
+                   aLine printFont
+                   type System.Drawing.Brushes::Black
+                   e::MarginBounds::Left y)
+               set y to y + lineHeight
+               set PrintLineIndex to PrintLineIndex + 1
+           end-perform
+           goback.
+       end method.
+
+       method-id btnClose_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
