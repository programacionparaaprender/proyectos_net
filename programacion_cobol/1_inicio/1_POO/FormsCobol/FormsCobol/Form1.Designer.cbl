@@ -1,24 +1,285 @@
        class-id FormsCobol.Form1 is partial
                  inherits type System.Windows.Forms.Form.
-       
+
        01 components type System.ComponentModel.IContainer.
-      
+
+      *> Main menu - Jobs / Files / Reports / Admin
+       01 menuStrip1      type System.Windows.Forms.MenuStrip.
+       01 mnuJobs         type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuJobsRun      type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuJobsControl  type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuJobsSchedule type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuFiles        type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuFilesView    type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuFilesReconcile
+                          type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuReports      type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuReportsOpen  type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuAdmin        type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuAdminSettings
+                          type System.Windows.Forms.ToolStripMenuItem.
+       01 mnuAdminExit    type System.Windows.Forms.ToolStripMenuItem.
+
+      *> Dashboard panel - last night's batch run, quick actions and a
+      *> live log viewer, docked above the MDI area. splitMain and the
+      *> nested splitSide give the operator two independent splitters
+      *> to resize the job list, quick-action strip and log viewer.
+       01 splitMain       type System.Windows.Forms.SplitContainer.
+       01 lvDashboard     type System.Windows.Forms.ListView.
+       01 splitSide        type System.Windows.Forms.SplitContainer.
+       01 btnQuickRun      type System.Windows.Forms.Button.
+       01 btnQuickControl  type System.Windows.Forms.Button.
+       01 btnQuickSchedule type System.Windows.Forms.Button.
+       01 txtLiveLog        type System.Windows.Forms.TextBox.
+
+      *> Status bar - live job name / checkpoint / progress / elapsed
+       01 statusStrip1    type System.Windows.Forms.StatusStrip.
+       01 lblStatusJob
+                     type System.Windows.Forms.ToolStripStatusLabel.
+       01 lblStatusCheckpoint
+                     type System.Windows.Forms.ToolStripStatusLabel.
+       01 statusProgressBar
+                     type System.Windows.Forms.ToolStripProgressBar.
+       01 lblStatusElapsed
+                     type System.Windows.Forms.ToolStripStatusLabel.
+       01 elapsedTimer    type System.Windows.Forms.Timer.
+       01 jobWorker  type System.ComponentModel.BackgroundWorker.
+       01 schedulerTimer  type System.Windows.Forms.Timer.
+
       *> Required method for Designer support - do not modify
       *> the contents of this method with the code editor.
        method-id InitializeComponent private.
        procedure division.
        invoke self::SuspendLayout
-      *> 
+
+      *>
+      *> menuStrip1
+      *>
+       set menuStrip1 to new System.Windows.Forms.MenuStrip()
+       set menuStrip1::Name to "menuStrip1"
+
+      *> Jobs
+       set mnuJobs to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuJobs::Text to "&Jobs"
+       set mnuJobsRun to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuJobsRun::Text to "&Run Job..."
+       invoke mnuJobsRun::add_Click(
+           new System.EventHandler(self::mnuJobsRun_Click))
+       set mnuJobsControl to
+           new System.Windows.Forms.ToolStripMenuItem()
+       set mnuJobsControl::Text to "Job &Control..."
+       invoke mnuJobsControl::add_Click(
+           new System.EventHandler(self::mnuJobsControl_Click))
+       set mnuJobsSchedule to
+           new System.Windows.Forms.ToolStripMenuItem()
+       set mnuJobsSchedule::Text to "&Scheduler..."
+       invoke mnuJobsSchedule::add_Click(
+           new System.EventHandler(self::mnuJobsSchedule_Click))
+       invoke mnuJobs::DropDownItems::Add(mnuJobsRun)
+       invoke mnuJobs::DropDownItems::Add(mnuJobsControl)
+       invoke mnuJobs::DropDownItems::Add(mnuJobsSchedule)
+
+      *> Files
+       set mnuFiles to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuFiles::Text to "&Files"
+       set mnuFilesView to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuFilesView::Text to "&View File..."
+       invoke mnuFilesView::add_Click(
+           new System.EventHandler(self::mnuFilesView_Click))
+       set mnuFilesReconcile to
+           new System.Windows.Forms.ToolStripMenuItem()
+       set mnuFilesReconcile::Text to "&Reconcile Files..."
+       invoke mnuFilesReconcile::add_Click(
+           new System.EventHandler(self::mnuFilesReconcile_Click))
+       invoke mnuFiles::DropDownItems::Add(mnuFilesView)
+       invoke mnuFiles::DropDownItems::Add(mnuFilesReconcile)
+
+      *> Reports
+       set mnuReports to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuReports::Text to "&Reports"
+       set mnuReportsOpen to
+           new System.Windows.Forms.ToolStripMenuItem()
+       set mnuReportsOpen::Text to "&Reports..."
+       invoke mnuReportsOpen::add_Click(
+           new System.EventHandler(self::mnuReportsOpen_Click))
+       invoke mnuReports::DropDownItems::Add(mnuReportsOpen)
+
+      *> Admin
+       set mnuAdmin to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuAdmin::Text to "&Admin"
+       set mnuAdminSettings to
+           new System.Windows.Forms.ToolStripMenuItem()
+       set mnuAdminSettings::Text to "&Settings..."
+       invoke mnuAdminSettings::add_Click(
+           new System.EventHandler(self::mnuAdminSettings_Click))
+       set mnuAdminExit to new System.Windows.Forms.ToolStripMenuItem()
+       set mnuAdminExit::Text to "E&xit"
+       invoke mnuAdminExit::add_Click(
+           new System.EventHandler(self::mnuAdminExit_Click))
+       invoke mnuAdmin::DropDownItems::Add(mnuAdminSettings)
+       invoke mnuAdmin::DropDownItems::Add(mnuAdminExit)
+
+       invoke menuStrip1::Items::Add(mnuJobs)
+       invoke menuStrip1::Items::Add(mnuFiles)
+       invoke menuStrip1::Items::Add(mnuReports)
+       invoke menuStrip1::Items::Add(mnuAdmin)
+
+      *>
+      *> splitMain - dashboard on the left, quick actions and the
+      *> live log viewer on the right, with a splitter so either side
+      *> can be resized
+      *>
+       set splitMain to new System.Windows.Forms.SplitContainer()
+       set splitMain::Dock to type System.Windows.Forms.DockStyle::Top
+       set splitMain::Height to 220
+       set splitMain::Orientation to
+           type System.Windows.Forms.Orientation::Vertical
+       set splitMain::SplitterDistance to 380
+       set splitMain::Name to "splitMain"
+
+      *>
+      *> lvDashboard
+      *>
+       set lvDashboard to new System.Windows.Forms.ListView()
+       set lvDashboard::View to type System.Windows.Forms.View::Details
+       set lvDashboard::FullRowSelect to True
+       set lvDashboard::Dock to
+           type System.Windows.Forms.DockStyle::Fill
+       invoke lvDashboard::Columns::Add("Job" 140)
+       invoke lvDashboard::Columns::Add("Status" 90)
+       invoke lvDashboard::Columns::Add("Last Run" 150)
+       set lvDashboard::Name to "lvDashboard"
+       invoke splitMain::Panel1::Controls::Add(lvDashboard)
+
+      *>
+      *> splitSide - quick actions on top, the live log viewer below,
+      *> nested inside splitMain's right-hand panel so the operator
+      *> can resize the log viewer independently of the job list
+      *>
+       set splitSide to new System.Windows.Forms.SplitContainer()
+       set splitSide::Dock to type System.Windows.Forms.DockStyle::Fill
+       set splitSide::Orientation to
+           type System.Windows.Forms.Orientation::Horizontal
+       set splitSide::SplitterDistance to 110
+       set splitSide::Name to "splitSide"
+
+      *>
+      *> btnQuickRun / btnQuickControl / btnQuickSchedule
+      *>
+       set btnQuickRun to new System.Windows.Forms.Button()
+       set btnQuickRun::Text to "Run Job..."
+       set btnQuickRun::Location to new System.Drawing.Point(10 10)
+       set btnQuickRun::Size to new System.Drawing.Size(150 28)
+       invoke btnQuickRun::add_Click(
+           new System.EventHandler(self::mnuJobsRun_Click))
+
+       set btnQuickControl to new System.Windows.Forms.Button()
+       set btnQuickControl::Text to "Job Control..."
+       set btnQuickControl::Location to new System.Drawing.Point(10 44)
+       set btnQuickControl::Size to new System.Drawing.Size(150 28)
+       invoke btnQuickControl::add_Click(
+           new System.EventHandler(self::mnuJobsControl_Click))
+
+       set btnQuickSchedule to new System.Windows.Forms.Button()
+       set btnQuickSchedule::Text to "Scheduler..."
+       set btnQuickSchedule::Location to
+           new System.Drawing.Point(10 78)
+       set btnQuickSchedule::Size to new System.Drawing.Size(150 28)
+       invoke btnQuickSchedule::add_Click(
+           new System.EventHandler(self::mnuJobsSchedule_Click))
+
+       invoke splitSide::Panel1::Controls::Add(btnQuickRun)
+       invoke splitSide::Panel1::Controls::Add(btnQuickControl)
+       invoke splitSide::Panel1::Controls::Add(btnQuickSchedule)
+
+      *>
+      *> txtLiveLog - mirrors the currently running job's output so
+      *> the operator can watch progress without opening its MDI
+      *> child window
+      *>
+       set txtLiveLog to new System.Windows.Forms.TextBox()
+       set txtLiveLog::Multiline to True
+       set txtLiveLog::ReadOnly to True
+       set txtLiveLog::ScrollBars to
+           type System.Windows.Forms.ScrollBars::Vertical
+       set txtLiveLog::Dock to type System.Windows.Forms.DockStyle::Fill
+       set txtLiveLog::Name to "txtLiveLog"
+       invoke splitSide::Panel2::Controls::Add(txtLiveLog)
+
+       invoke splitMain::Panel2::Controls::Add(splitSide)
+
+      *>
+      *> statusStrip1
+      *>
+       set statusStrip1 to new System.Windows.Forms.StatusStrip()
+       set statusStrip1::Name to "statusStrip1"
+       set lblStatusJob to
+           new System.Windows.Forms.ToolStripStatusLabel()
+       set lblStatusJob::Text to "No job running"
+       set lblStatusCheckpoint to
+           new System.Windows.Forms.ToolStripStatusLabel()
+       set lblStatusCheckpoint::Text to ""
+       set statusProgressBar to
+           new System.Windows.Forms.ToolStripProgressBar()
+       set statusProgressBar::Visible to False
+       set lblStatusElapsed to
+           new System.Windows.Forms.ToolStripStatusLabel()
+       set lblStatusElapsed::Text to ""
+       invoke statusStrip1::Items::Add(lblStatusJob)
+       invoke statusStrip1::Items::Add(lblStatusCheckpoint)
+       invoke statusStrip1::Items::Add(statusProgressBar)
+       invoke statusStrip1::Items::Add(lblStatusElapsed)
+
+      *>
+      *> elapsedTimer
+      *>
+       set elapsedTimer to new System.Windows.Forms.Timer(components)
+       set elapsedTimer::Interval to 1000
+       invoke elapsedTimer::add_Tick(
+           new System.EventHandler(self::elapsedTimer_Tick))
+
+      *>
+      *> jobWorker
+      *>
+       set jobWorker to new System.ComponentModel.BackgroundWorker()
+       invoke jobWorker::add_DoWork(
+           new System.ComponentModel.DoWorkEventHandler(
+               self::JobWorker_DoWork))
+       invoke jobWorker::add_RunWorkerCompleted(
+           new System.ComponentModel.RunWorkerCompletedEventHandler(
+               self::JobWorker_RunWorkerCompleted))
+
+      *>
+      *> schedulerTimer
+      *>
+       set schedulerTimer to
+           new System.Windows.Forms.Timer(components)
+       set schedulerTimer::Interval to 30000
+       invoke schedulerTimer::add_Tick(
+           new System.EventHandler(self::schedulerTimer_Tick))
+       invoke schedulerTimer::Start()
+
+      *>
       *> Form1
-      *> 
-       set self::ClientSize to new System.Drawing.Size(384 361)
+      *>
+       set self::ClientSize to new System.Drawing.Size(700 480)
+       set self::MinimumSize to new System.Drawing.Size(500 420)
+       set self::FormBorderStyle to
+           type System.Windows.Forms.FormBorderStyle::Sizable
+       set self::MinimizeBox to True
+       set self::MaximizeBox to True
+       invoke self::Controls::Add(menuStrip1)
+       invoke self::Controls::Add(splitMain)
+       invoke self::Controls::Add(statusStrip1)
+       set self::MainMenuStrip to menuStrip1
+       set self::IsMdiContainer to True
        set self::Name to "Form1"
        set self::Text to "Form1"
        invoke self::add_Load(new System.EventHandler(self::Form1_Load))
        invoke self::ResumeLayout(False)
        end method.
 
-      *> Clean up any resources being used.      
+      *> Clean up any resources being used.
        method-id Dispose override protected.
        procedure division using by value disposing as condition-value.
            if disposing then
@@ -27,7 +288,7 @@
              end-if
            end-if
            invoke super::Dispose(by value disposing)
-           goback.           
+           goback.
        end method.
 
        end class.
