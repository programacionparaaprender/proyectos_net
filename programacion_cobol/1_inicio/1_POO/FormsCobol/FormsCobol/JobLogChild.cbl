@@ -0,0 +1,25 @@
+      *> JobLogChild - MDI child window that hosts the running/completed
+      *> log pane for a single batch job launched from Form1.
+       class-id FormsCobol.JobLogChild is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 jobName type System.String.
+
+       method-id NEW.
+       procedure division using by value aJobName as type System.String.
+           invoke self::InitializeComponent
+           set jobName to aJobName
+           set self::Text to aJobName
+           goback.
+       end method.
+
+      *> Appends a line of batch output to this job's log pane.
+       method-id AppendLine.
+       procedure division using by value aLine as type System.String.
+           invoke txtLog::AppendText(aLine)
+           invoke txtLog::AppendText(type System.Environment::NewLine)
+           goback.
+       end method.
+
+       end class.
