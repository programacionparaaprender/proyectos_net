@@ -0,0 +1,61 @@
+      *> ScheduledJob - one entry on the job scheduler: the batch .exe
+      *> to run, the time of day it becomes due ("HH:mm"), how many
+      *> minutes past that time it is still allowed to fire
+      *> (WindowMinutes), the name of another job it depends on having
+      *> last run successfully (DependsOn, blank if none) and the date
+      *> (yyyyMMdd) it last actually ran, so the same entry is not
+      *> fired twice in one day.
+       class-id FormsCobol.ScheduledJob.
+
+       working-storage section.
+       01 ScheduledTime type System.String.
+       01 WindowMinutes type System.Int32.
+       01 DependsOn     type System.String.
+       01 ExePath       type System.String.
+       01 LastRunDate   type System.String.
+
+       method-id NEW.
+       procedure division using by value aTime as type System.String
+                            aWindowMinutes as type System.Int32
+                            aDependsOn as type System.String
+                            aExePath as type System.String
+                            aLastRunDate as type System.String.
+           set ScheduledTime to aTime
+           set WindowMinutes to aWindowMinutes
+           set DependsOn to aDependsOn
+           set ExePath to aExePath
+           set LastRunDate to aLastRunDate
+           goback.
+       end method.
+
+       method-id GetTime.
+       procedure division returning result as type System.String.
+           set result to ScheduledTime
+           goback.
+       end method.
+
+       method-id GetWindowMinutes.
+       procedure division returning result as type System.Int32.
+           set result to WindowMinutes
+           goback.
+       end method.
+
+       method-id GetDependsOn.
+       procedure division returning result as type System.String.
+           set result to DependsOn
+           goback.
+       end method.
+
+       method-id GetExePath.
+       procedure division returning result as type System.String.
+           set result to ExePath
+           goback.
+       end method.
+
+       method-id GetLastRunDate.
+       procedure division returning result as type System.String.
+           set result to LastRunDate
+           goback.
+       end method.
+
+       end class.
