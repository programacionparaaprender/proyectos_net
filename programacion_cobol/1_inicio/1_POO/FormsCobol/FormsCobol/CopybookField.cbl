@@ -0,0 +1,39 @@
+      *> CopybookField - one field of a parsed copybook layout: its
+      *> name and its zero-based start/length within a fixed-width
+      *> data record, as produced by CopybookLayout::ParseFields.
+       class-id FormsCobol.CopybookField.
+
+       working-storage section.
+       01 Name        type System.String.
+       01 StartPos    type System.Int32.
+       01 FieldLength type System.Int32.
+
+       method-id NEW.
+       procedure division using by value aName as type System.String
+                            aStart as type System.Int32
+                            aLength as type System.Int32.
+           set Name to aName
+           set StartPos to aStart
+           set FieldLength to aLength
+           goback.
+       end method.
+
+       method-id GetName.
+       procedure division returning result as type System.String.
+           set result to Name
+           goback.
+       end method.
+
+       method-id GetStart.
+       procedure division returning result as type System.Int32.
+           set result to StartPos
+           goback.
+       end method.
+
+       method-id GetLength.
+       procedure division returning result as type System.Int32.
+           set result to FieldLength
+           goback.
+       end method.
+
+       end class.
