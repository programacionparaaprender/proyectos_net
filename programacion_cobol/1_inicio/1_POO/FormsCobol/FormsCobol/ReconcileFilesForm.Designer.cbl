@@ -0,0 +1,172 @@
+       class-id FormsCobol.ReconcileFilesForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lblCopybook      type System.Windows.Forms.Label.
+       01 txtCopybookPath  type System.Windows.Forms.TextBox.
+       01 btnBrowseCopybook type System.Windows.Forms.Button.
+       01 lblOldFile       type System.Windows.Forms.Label.
+       01 txtOldPath       type System.Windows.Forms.TextBox.
+       01 btnBrowseOld     type System.Windows.Forms.Button.
+       01 lblNewFile       type System.Windows.Forms.Label.
+       01 txtNewPath       type System.Windows.Forms.TextBox.
+       01 btnBrowseNew     type System.Windows.Forms.Button.
+       01 lblKeyField      type System.Windows.Forms.Label.
+       01 cboKeyField      type System.Windows.Forms.ComboBox.
+       01 btnCompare       type System.Windows.Forms.Button.
+       01 lvDiffs          type System.Windows.Forms.ListView.
+       01 btnClose         type System.Windows.Forms.Button.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> lblCopybook / txtCopybookPath / btnBrowseCopybook
+      *>
+       set lblCopybook to new System.Windows.Forms.Label()
+       set lblCopybook::Text to "Copybook:"
+       set lblCopybook::Location to new System.Drawing.Point(10 12)
+       set lblCopybook::Size to new System.Drawing.Size(70 20)
+
+       set txtCopybookPath to new System.Windows.Forms.TextBox()
+       set txtCopybookPath::Location to
+           new System.Drawing.Point(95 10)
+       set txtCopybookPath::Size to new System.Drawing.Size(400 22)
+       set txtCopybookPath::ReadOnly to True
+
+       set btnBrowseCopybook to new System.Windows.Forms.Button()
+       set btnBrowseCopybook::Text to "Browse..."
+       set btnBrowseCopybook::Location to
+           new System.Drawing.Point(500 9)
+       set btnBrowseCopybook::Size to new System.Drawing.Size(90 24)
+       invoke btnBrowseCopybook::add_Click(
+           new System.EventHandler(self::btnBrowseCopybook_Click))
+
+      *>
+      *> lblOldFile / txtOldPath / btnBrowseOld
+      *>
+       set lblOldFile to new System.Windows.Forms.Label()
+       set lblOldFile::Text to "Old run:"
+       set lblOldFile::Location to new System.Drawing.Point(10 42)
+       set lblOldFile::Size to new System.Drawing.Size(70 20)
+
+       set txtOldPath to new System.Windows.Forms.TextBox()
+       set txtOldPath::Location to new System.Drawing.Point(95 40)
+       set txtOldPath::Size to new System.Drawing.Size(400 22)
+       set txtOldPath::ReadOnly to True
+
+       set btnBrowseOld to new System.Windows.Forms.Button()
+       set btnBrowseOld::Text to "Browse..."
+       set btnBrowseOld::Location to
+           new System.Drawing.Point(500 39)
+       set btnBrowseOld::Size to new System.Drawing.Size(90 24)
+       invoke btnBrowseOld::add_Click(
+           new System.EventHandler(self::btnBrowseOld_Click))
+
+      *>
+      *> lblNewFile / txtNewPath / btnBrowseNew
+      *>
+       set lblNewFile to new System.Windows.Forms.Label()
+       set lblNewFile::Text to "New run:"
+       set lblNewFile::Location to new System.Drawing.Point(10 72)
+       set lblNewFile::Size to new System.Drawing.Size(70 20)
+
+       set txtNewPath to new System.Windows.Forms.TextBox()
+       set txtNewPath::Location to new System.Drawing.Point(95 70)
+       set txtNewPath::Size to new System.Drawing.Size(400 22)
+       set txtNewPath::ReadOnly to True
+
+       set btnBrowseNew to new System.Windows.Forms.Button()
+       set btnBrowseNew::Text to "Browse..."
+       set btnBrowseNew::Location to
+           new System.Drawing.Point(500 69)
+       set btnBrowseNew::Size to new System.Drawing.Size(90 24)
+       invoke btnBrowseNew::add_Click(
+           new System.EventHandler(self::btnBrowseNew_Click))
+
+      *>
+      *> lblKeyField / cboKeyField
+      *>
+       set lblKeyField to new System.Windows.Forms.Label()
+       set lblKeyField::Text to "Key field:"
+       set lblKeyField::Location to new System.Drawing.Point(10 104)
+       set lblKeyField::Size to new System.Drawing.Size(70 20)
+
+       set cboKeyField to new System.Windows.Forms.ComboBox()
+       set cboKeyField::Location to new System.Drawing.Point(95 101)
+       set cboKeyField::Size to new System.Drawing.Size(200 22)
+       set cboKeyField::DropDownStyle to
+           type System.Windows.Forms.ComboBoxStyle::DropDownList
+
+      *>
+      *> btnCompare
+      *>
+       set btnCompare to new System.Windows.Forms.Button()
+       set btnCompare::Text to "Compare"
+       set btnCompare::Location to new System.Drawing.Point(500 100)
+       set btnCompare::Size to new System.Drawing.Size(90 26)
+       invoke btnCompare::add_Click(
+           new System.EventHandler(self::btnCompare_Click))
+
+      *>
+      *> lvDiffs
+      *>
+       set lvDiffs to new System.Windows.Forms.ListView()
+       set lvDiffs::View to type System.Windows.Forms.View::Details
+       set lvDiffs::FullRowSelect to True
+       set lvDiffs::GridLines to True
+       set lvDiffs::Location to new System.Drawing.Point(10 138)
+       set lvDiffs::Size to new System.Drawing.Size(580 280)
+       invoke lvDiffs::Columns::Add("Key" 100)
+       invoke lvDiffs::Columns::Add("Change" 80)
+       invoke lvDiffs::Columns::Add("Field" 120)
+       invoke lvDiffs::Columns::Add("Old Value" 140)
+       invoke lvDiffs::Columns::Add("New Value" 140)
+
+      *>
+      *> btnClose
+      *>
+       set btnClose to new System.Windows.Forms.Button()
+       set btnClose::Text to "Close"
+       set btnClose::Location to new System.Drawing.Point(500 430)
+       set btnClose::Size to new System.Drawing.Size(90 26)
+       invoke btnClose::add_Click(
+           new System.EventHandler(self::btnClose_Click))
+
+      *>
+      *> ReconcileFilesForm
+      *>
+       set self::ClientSize to new System.Drawing.Size(602 468)
+       invoke self::Controls::Add(lblCopybook)
+       invoke self::Controls::Add(txtCopybookPath)
+       invoke self::Controls::Add(btnBrowseCopybook)
+       invoke self::Controls::Add(lblOldFile)
+       invoke self::Controls::Add(txtOldPath)
+       invoke self::Controls::Add(btnBrowseOld)
+       invoke self::Controls::Add(lblNewFile)
+       invoke self::Controls::Add(txtNewPath)
+       invoke self::Controls::Add(btnBrowseNew)
+       invoke self::Controls::Add(lblKeyField)
+       invoke self::Controls::Add(cboKeyField)
+       invoke self::Controls::Add(btnCompare)
+       invoke self::Controls::Add(lvDiffs)
+       invoke self::Controls::Add(btnClose)
+       set self::Name to "ReconcileFilesForm"
+       set self::Text to "Reconcile Files"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
