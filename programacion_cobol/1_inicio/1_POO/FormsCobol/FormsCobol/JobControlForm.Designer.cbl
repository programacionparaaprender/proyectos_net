@@ -0,0 +1,98 @@
+       class-id FormsCobol.JobControlForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lvJobs      type System.Windows.Forms.ListView.
+       01 btnRestart  type System.Windows.Forms.Button.
+       01 btnRefresh  type System.Windows.Forms.Button.
+       01 btnClose    type System.Windows.Forms.Button.
+       01 restartWorker type System.ComponentModel.BackgroundWorker.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> lvJobs
+      *>
+       set lvJobs to new System.Windows.Forms.ListView()
+       set lvJobs::View to type System.Windows.Forms.View::Details
+       set lvJobs::FullRowSelect to True
+       set lvJobs::MultiSelect to False
+       set lvJobs::Dock to type System.Windows.Forms.DockStyle::Top
+       set lvJobs::Height to 260
+       invoke lvJobs::Columns::Add("Job" 140)
+       invoke lvJobs::Columns::Add("Last Checkpoint" 140)
+       invoke lvJobs::Columns::Add("Return Code" 90)
+       invoke lvJobs::Columns::Add("Status" 90)
+       invoke lvJobs::Columns::Add("Last Run" 150)
+       set lvJobs::Name to "lvJobs"
+
+      *>
+      *> btnRestart
+      *>
+       set btnRestart to new System.Windows.Forms.Button()
+       set btnRestart::Text to "Restart from Checkpoint"
+       set btnRestart::Location to new System.Drawing.Point(10 275)
+       set btnRestart::Size to new System.Drawing.Size(170 28)
+       invoke btnRestart::add_Click(
+           new System.EventHandler(self::btnRestart_Click))
+
+      *>
+      *> btnRefresh
+      *>
+       set btnRefresh to new System.Windows.Forms.Button()
+       set btnRefresh::Text to "Refresh"
+       set btnRefresh::Location to new System.Drawing.Point(190 275)
+       set btnRefresh::Size to new System.Drawing.Size(90 28)
+       invoke btnRefresh::add_Click(
+           new System.EventHandler(self::btnRefresh_Click))
+
+      *>
+      *> btnClose
+      *>
+       set btnClose to new System.Windows.Forms.Button()
+       set btnClose::Text to "Close"
+       set btnClose::Location to new System.Drawing.Point(480 275)
+       set btnClose::Size to new System.Drawing.Size(90 28)
+       invoke btnClose::add_Click(
+           new System.EventHandler(self::btnClose_Click))
+
+      *>
+      *> restartWorker
+      *>
+       set restartWorker to
+           new System.ComponentModel.BackgroundWorker()
+       invoke restartWorker::add_DoWork(
+           new System.ComponentModel.DoWorkEventHandler(
+               self::RestartWorker_DoWork))
+       invoke restartWorker::add_RunWorkerCompleted(
+           new System.ComponentModel.RunWorkerCompletedEventHandler(
+               self::RestartWorker_RunWorkerCompleted))
+
+      *>
+      *> JobControlForm
+      *>
+       set self::ClientSize to new System.Drawing.Size(580 315)
+       invoke self::Controls::Add(lvJobs)
+       invoke self::Controls::Add(btnRestart)
+       invoke self::Controls::Add(btnRefresh)
+       invoke self::Controls::Add(btnClose)
+       set self::Name to "JobControlForm"
+       set self::Text to "Job Control"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
