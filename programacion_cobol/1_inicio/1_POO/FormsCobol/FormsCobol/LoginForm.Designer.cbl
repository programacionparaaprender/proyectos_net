@@ -0,0 +1,83 @@
+       class-id FormsCobol.LoginForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lblOperatorId type System.Windows.Forms.Label.
+       01 txtOperatorId type System.Windows.Forms.TextBox.
+       01 lblPassword   type System.Windows.Forms.Label.
+       01 txtPassword   type System.Windows.Forms.TextBox.
+       01 btnLogin      type System.Windows.Forms.Button.
+       01 btnCancel     type System.Windows.Forms.Button.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+       set lblOperatorId to new System.Windows.Forms.Label()
+       set lblOperatorId::Text to "Operator ID:"
+       set lblOperatorId::Location to new System.Drawing.Point(10 15)
+       set lblOperatorId::Size to new System.Drawing.Size(90 20)
+
+       set txtOperatorId to new System.Windows.Forms.TextBox()
+       set txtOperatorId::Location to new System.Drawing.Point(110 12)
+       set txtOperatorId::Size to new System.Drawing.Size(140 20)
+       set txtOperatorId::Name to "txtOperatorId"
+
+       set lblPassword to new System.Windows.Forms.Label()
+       set lblPassword::Text to "Password:"
+       set lblPassword::Location to new System.Drawing.Point(10 45)
+       set lblPassword::Size to new System.Drawing.Size(90 20)
+
+       set txtPassword to new System.Windows.Forms.TextBox()
+       set txtPassword::Location to new System.Drawing.Point(110 42)
+       set txtPassword::Size to new System.Drawing.Size(140 20)
+       set txtPassword::PasswordChar to "*"
+       set txtPassword::Name to "txtPassword"
+
+       set btnLogin to new System.Windows.Forms.Button()
+       set btnLogin::Text to "Login"
+       set btnLogin::Location to new System.Drawing.Point(110 80)
+       set btnLogin::Size to new System.Drawing.Size(65 28)
+       invoke btnLogin::add_Click(
+           new System.EventHandler(self::btnLogin_Click))
+
+       set btnCancel to new System.Windows.Forms.Button()
+       set btnCancel::Text to "Cancel"
+       set btnCancel::Location to new System.Drawing.Point(185 80)
+       set btnCancel::Size to new System.Drawing.Size(65 28)
+       invoke btnCancel::add_Click(
+           new System.EventHandler(self::btnCancel_Click))
+
+       set self::AcceptButton to btnLogin
+       set self::CancelButton to btnCancel
+       set self::ClientSize to new System.Drawing.Size(270 120)
+       set self::FormBorderStyle to
+           type System.Windows.Forms.FormBorderStyle::FixedDialog
+       set self::StartPosition to
+           type System.Windows.Forms.FormStartPosition::CenterScreen
+       set self::MaximizeBox to False
+       set self::MinimizeBox to False
+       invoke self::Controls::Add(lblOperatorId)
+       invoke self::Controls::Add(txtOperatorId)
+       invoke self::Controls::Add(lblPassword)
+       invoke self::Controls::Add(txtPassword)
+       invoke self::Controls::Add(btnLogin)
+       invoke self::Controls::Add(btnCancel)
+       set self::Name to "LoginForm"
+       set self::Text to "Batch Console Login"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
