@@ -1,17 +1,387 @@
        class-id FormsCobol.Form1 is partial
                  inherits type System.Windows.Forms.Form.
-       
+
        working-storage section.
-       
+       01 JobStartTime   type System.DateTime.
+       01 RunningJobName type System.String.
+       01 CurrentLogWindow type FormsCobol.JobLogChild.
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent
            goback.
        end method.
 
+      *> Summarizes last night's batch run on the dashboard as soon as
+      *> the console opens, so the operator does not have to open Job
+      *> Control just to see what happened overnight.
        method-id Form1_Load final private.
-       procedure division using by value sender as object e as type System.EventArgs.
+       local-storage section.
+       01 statusLines type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 aLine type System.String.
+       01 item type System.Windows.Forms.ListViewItem.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke lvDashboard::Items::Clear()
+           set statusLines to type FormsCobol.JobStatusReader::ReadAll()
+           perform varying idx from 0 by 1
+                     until idx >= statusLines::Count
+               set aLine to type System.String(statusLines::Item(idx))
+               set item to new System.Windows.Forms.ListViewItem(
+                   type FormsCobol.JobStatusReader::ExtractJobName(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractStatus(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractLastRun(
+                       aLine))
+               invoke lvDashboard::Items::Add(item)
+           end-perform
+           goback.
+       end method.
+
+      *> Opens a fresh MDI child window with its own log pane for the
+      *> named batch job and returns it so the caller can append to it
+      *> as the job runs.
+       method-id OpenJobWindow.
+       procedure division using by value aJobName as type System.String
+           returning aChild as type FormsCobol.JobLogChild.
+           set aChild to new FormsCobol.JobLogChild(aJobName)
+           set aChild::MdiParent to self
+           invoke aChild::Show()
+           goback.
+       end method.
+
+      *> Appends a line to the docked live log panel, mirroring what
+      *> is also written to the job's own MDI child window, so the
+      *> operator can watch progress without opening it.
+       method-id AppendLiveLog private.
+       procedure division using by value aLine as type System.String.
+           invoke txtLiveLog::AppendText(aLine)
+           invoke txtLiveLog::AppendText(
+               type System.Environment::NewLine)
+           goback.
+       end method.
+
+      *> Lets the operator pick a batch .exe and hands it off to
+      *> jobWorker to run on a background thread, so the status bar
+      *> can keep ticking the elapsed time while it runs.
+       method-id mnuJobsRun_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       01 result type System.Windows.Forms.DialogResult.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "Batch programs (*.exe)|*.exe"
+           set dlg::Title to "Select Batch Job"
+           set dlg::InitialDirectory to
+               type FormsCobol.AppConfig::GetJobsDirectory()
+           set result to dlg::ShowDialog()
+           if result not = type System.Windows.Forms.DialogResult::OK
+               goback
+           end-if
+
+           invoke self::StartJob(dlg::FileName)
+           goback.
+       end method.
+
+      *> Launches aExePath on jobWorker, the same path used whether
+      *> the operator picked it from the Run dialog or the scheduler
+      *> fired it on its own. Does nothing if a job is already
+      *> running - the caller decides whether to retry later.
+       method-id StartJob.
+       local-storage section.
+       01 jobName type System.String.
+       procedure division using by value aExePath as type System.String.
+           if jobWorker::IsBusy
+               goback
+           end-if
+
+           set jobName to
+               type System.IO.Path::GetFileNameWithoutExtension(
+                   aExePath)
+           invoke type FormsCobol.AuditLog::Write("RUN JOB" jobName)
+           set CurrentLogWindow to self::OpenJobWindow(jobName)
+           set txtLiveLog::Text to ""
+           invoke CurrentLogWindow::AppendLine(
+               "Starting " + jobName + "...")
+           invoke self::AppendLiveLog("Starting " + jobName + "...")
+
+           invoke self::BeginJobStatus(jobName)
+           set mnuJobsRun::Enabled to False
+           invoke jobWorker::RunWorkerAsync(aExePath)
+           goback.
+       end method.
+
+      *> Runs on the BackgroundWorker thread - must not touch any
+      *> control directly, only file I/O and the process itself.
+       method-id JobWorker_DoWork private.
+       local-storage section.
+       01 exePath type System.String.
+       01 jobName type System.String.
+       01 jobOutput type System.String.
+       01 exitCode type System.Int32.
+       procedure division using by value sender as object
+           e as type System.ComponentModel.DoWorkEventArgs.
+           set exePath to type System.String(e::Argument)
+           set jobName to
+               type System.IO.Path::GetFileNameWithoutExtension(
+                   exePath)
+           set jobOutput to
+               type FormsCobol.JobRunner::RunAndCapture(
+                   exePath exitCode)
+           set e::Result to
+               new FormsCobol.JobRunResult(jobName jobOutput exitCode)
+           goback.
+       end method.
+
+      *> Back on the UI thread once the job exits - logs the output,
+      *> records the checkpoint status and clears the status bar.
+      *> Always re-enables Run Job and stops the elapsed clock, even
+      *> when the job blew up on the worker thread (a moved/deleted
+      *> or non-executable .exe - an everyday operator mistake) -
+      *> otherwise one bad run would leave the console stuck for the
+      *> rest of the session.
+       method-id JobWorker_RunWorkerCompleted private.
+       local-storage section.
+       01 result type FormsCobol.JobRunResult.
+       01 exitCodeText type System.String.
+       01 statusText type System.String.
+       01 lastLine type System.String.
+       01 checkpoint type System.String.
+       procedure division using by value sender as object
+           e as type System.ComponentModel.RunWorkerCompletedEventArgs.
+           if e::Error not = null
+               invoke type FormsCobol.AuditLog::Write(
+                   "RUN JOB FAILED" e::Error::Message)
+               invoke CurrentLogWindow::AppendLine(
+                   "Job failed to start: " + e::Error::Message)
+               invoke self::AppendLiveLog(
+                   "Job failed to start: " + e::Error::Message)
+               invoke self::EndJobStatus("FAILED")
+               set mnuJobsRun::Enabled to True
+               goback
+           end-if
+
+           set result to type FormsCobol.JobRunResult(e::Result)
+           invoke CurrentLogWindow::AppendLine(result::GetOutput())
+           invoke self::AppendLiveLog(result::GetOutput())
+           set exitCodeText to result::GetExitCode()::ToString()
+           invoke CurrentLogWindow::AppendLine(
+               "Completed with return code " + exitCodeText)
+           invoke self::AppendLiveLog(
+               "Completed with return code " + exitCodeText)
+
+           if result::GetExitCode() = 0
+               set statusText to "SUCCESS"
+           else
+               set statusText to "FAILED"
+           end-if
+           set lastLine to
+               type FormsCobol.JobStatusReader::FindJobLine(
+                   result::GetJobName())
+           if lastLine = null
+               set checkpoint to ""
+           else
+               set checkpoint to
+                   type FormsCobol.JobStatusReader::ExtractCheckpoint(
+                       lastLine)
+           end-if
+           invoke type FormsCobol.JobStatusReader::RecordStatus(
+               result::GetJobName() checkpoint exitCodeText statusText)
+
+           invoke self::EndJobStatus(statusText)
+           set mnuJobsRun::Enabled to True
+           goback.
+       end method.
+
+      *> Puts the named job on the status bar, shows the checkpoint
+      *> it last recorded (if any) and starts the elapsed-time clock.
+       method-id BeginJobStatus private.
+       local-storage section.
+       01 lastLine type System.String.
+       01 checkpoint type System.String.
+       procedure division using by value aJobName
+                                             as type System.String.
+           set RunningJobName to aJobName
+           set JobStartTime to type System.DateTime::Now
+           set lastLine to
+               type FormsCobol.JobStatusReader::FindJobLine(aJobName)
+           if lastLine = null
+               set checkpoint to "none yet"
+           else
+               set checkpoint to
+                   type FormsCobol.JobStatusReader::ExtractCheckpoint(
+                       lastLine)
+           end-if
+
+           set lblStatusJob::Text to "Job: " + aJobName + " (running)"
+           set lblStatusCheckpoint::Text to
+               "Last checkpoint: " + checkpoint
+           set lblStatusElapsed::Text to "00:00:00"
+           set statusProgressBar::Style to
+               type System.Windows.Forms.ProgressBarStyle::Marquee
+           set statusProgressBar::Visible to True
+           invoke elapsedTimer::Start()
+           goback.
+       end method.
+
+      *> Stops the elapsed-time clock and leaves the final status
+      *> against the job name until the next one starts.
+       method-id EndJobStatus private.
+       procedure division using by value aStatusText
+                                             as type System.String.
+           invoke elapsedTimer::Stop()
+           set statusProgressBar::Visible to False
+           set lblStatusJob::Text to
+               "Job: " + RunningJobName + " (" + aStatusText + ")"
+           goback.
+       end method.
+
+      *> Ticks the elapsed-time label once a second while a job runs.
+       method-id elapsedTimer_Tick private.
+       local-storage section.
+       01 elapsed type System.TimeSpan.
+       01 hh type System.String.
+       01 mm type System.String.
+       01 ss type System.String.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set elapsed to
+               type System.DateTime::Now::Subtract(JobStartTime)
+           set hh to self::TwoDigits(elapsed::Hours)
+           set mm to self::TwoDigits(elapsed::Minutes)
+           set ss to self::TwoDigits(elapsed::Seconds)
+           set lblStatusElapsed::Text to hh + ":" + mm + ":" + ss
+           goback.
+       end method.
 
+      *> Renders aValue as a zero-padded two-digit string.
+       method-id TwoDigits private.
+       procedure division using by value aValue as type System.Int32
+                            returning result as type System.String.
+           if aValue < 10
+               set result to "0" + aValue::ToString()
+           else
+               set result to aValue::ToString()
+           end-if
+           goback.
+       end method.
+
+       method-id mnuJobsControl_Click private.
+       local-storage section.
+       01 screen type FormsCobol.JobControlForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: Job Control" "")
+           set screen to new FormsCobol.JobControlForm()
+           invoke screen::ShowDialog()
+           goback.
+       end method.
+
+       method-id mnuJobsSchedule_Click private.
+       local-storage section.
+       01 screen type FormsCobol.SchedulerForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: Scheduler" "")
+           set screen to new FormsCobol.SchedulerForm()
+           invoke screen::ShowDialog()
+           goback.
+       end method.
+
+      *> Checks the schedule every tick and fires any job that is due
+      *> right now and has not already run today. Left alone (to be
+      *> retried next tick) if a job is already running.
+       method-id schedulerTimer_Tick private.
+       local-storage section.
+       01 nowTime type System.String.
+       01 due type System.Collections.ArrayList.
+       01 scheduleEntry type FormsCobol.ScheduledJob.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if jobWorker::IsBusy
+               goback
+           end-if
+
+           set nowTime to
+               type System.DateTime::Now::ToString("HH:mm")
+           set due to
+               type FormsCobol.SchedulerEngine::DueEntries(nowTime)
+           if due::Count = 0
+               goback
+           end-if
+
+           set scheduleEntry to
+               type FormsCobol.ScheduledJob(due::Item(0))
+           invoke type FormsCobol.SchedulerEngine::MarkRun(
+               scheduleEntry::GetTime() scheduleEntry::GetExePath())
+           invoke self::StartJob(scheduleEntry::GetExePath())
+           goback.
        end method.
-      
+
+      *> Files menu
+       method-id mnuFilesView_Click private.
+       local-storage section.
+       01 screen type FormsCobol.ViewFileForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: View File" "")
+           set screen to new FormsCobol.ViewFileForm()
+           invoke screen::ShowDialog()
+           goback.
+       end method.
+
+       method-id mnuFilesReconcile_Click private.
+       local-storage section.
+       01 screen type FormsCobol.ReconcileFilesForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: Reconcile Files" "")
+           set screen to new FormsCobol.ReconcileFilesForm()
+           invoke screen::ShowDialog()
+           goback.
+       end method.
+
+      *> Reports menu
+       method-id mnuReportsOpen_Click private.
+       local-storage section.
+       01 reportsForm type FormsCobol.ReportsForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: Reports" "")
+           set reportsForm to new FormsCobol.ReportsForm()
+           invoke reportsForm::ShowDialog()
+           goback.
+       end method.
+
+      *> Admin menu
+       method-id mnuAdminSettings_Click private.
+       local-storage section.
+       01 screen type FormsCobol.SettingsForm.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write(
+               "MENU: Settings" "")
+           set screen to new FormsCobol.SettingsForm()
+           invoke screen::ShowDialog()
+           goback.
+       end method.
+
+       method-id mnuAdminExit_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke type FormsCobol.AuditLog::Write("EXIT CONSOLE" "")
+           invoke self::Close()
+           goback.
+       end method.
+
        end class.
