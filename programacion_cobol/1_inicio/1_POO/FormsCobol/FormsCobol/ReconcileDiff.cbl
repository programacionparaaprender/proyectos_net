@@ -0,0 +1,57 @@
+      *> ReconcileDiff - one row of a file-to-file reconciliation: a
+      *> key value, what kind of change it represents (ADDED, DROPPED
+      *> or CHANGED), and, for a changed field, its old and new value.
+       class-id FormsCobol.ReconcileDiff.
+
+       working-storage section.
+       01 RecordKey  type System.String.
+       01 ChangeType type System.String.
+       01 FieldName  type System.String.
+       01 OldValue   type System.String.
+       01 NewValue   type System.String.
+
+       method-id NEW.
+       procedure division using by value aKey as type System.String
+                            aChangeType as type System.String
+                            aFieldName as type System.String
+                            aOldValue as type System.String
+                            aNewValue as type System.String.
+           set RecordKey to aKey
+           set ChangeType to aChangeType
+           set FieldName to aFieldName
+           set OldValue to aOldValue
+           set NewValue to aNewValue
+           goback.
+       end method.
+
+       method-id GetKey.
+       procedure division returning result as type System.String.
+           set result to RecordKey
+           goback.
+       end method.
+
+       method-id GetChangeType.
+       procedure division returning result as type System.String.
+           set result to ChangeType
+           goback.
+       end method.
+
+       method-id GetFieldName.
+       procedure division returning result as type System.String.
+           set result to FieldName
+           goback.
+       end method.
+
+       method-id GetOldValue.
+       procedure division returning result as type System.String.
+           set result to OldValue
+           goback.
+       end method.
+
+       method-id GetNewValue.
+       procedure division returning result as type System.String.
+           set result to NewValue
+           goback.
+       end method.
+
+       end class.
