@@ -0,0 +1,40 @@
+      *> JobRunResult - the outcome of running one batch job: its name,
+      *> the captured console output and its return code. Carried
+      *> across the BackgroundWorker boundary as a DoWorkEventArgs
+      *> Result/RunWorkerCompletedEventArgs Result payload.
+       class-id FormsCobol.JobRunResult.
+
+       working-storage section.
+       01 JobName   type System.String.
+       01 JobOutput type System.String.
+       01 ExitCode  type System.Int32.
+
+       method-id NEW.
+       procedure division using by value aJobName as type System.String
+                            aOutput as type System.String
+                            aExitCode as type System.Int32.
+           set JobName to aJobName
+           set JobOutput to aOutput
+           set ExitCode to aExitCode
+           goback.
+       end method.
+
+       method-id GetJobName.
+       procedure division returning result as type System.String.
+           set result to JobName
+           goback.
+       end method.
+
+       method-id GetOutput.
+       procedure division returning result as type System.String.
+           set result to JobOutput
+           goback.
+       end method.
+
+       method-id GetExitCode.
+       procedure division returning result as type System.Int32.
+           set result to ExitCode
+           goback.
+       end method.
+
+       end class.
