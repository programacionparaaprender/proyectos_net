@@ -0,0 +1,122 @@
+       class-id FormsCobol.ViewFileForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lblCopybook      type System.Windows.Forms.Label.
+       01 txtCopybookPath  type System.Windows.Forms.TextBox.
+       01 btnBrowseCopybook type System.Windows.Forms.Button.
+       01 lblDataFile      type System.Windows.Forms.Label.
+       01 txtDataPath      type System.Windows.Forms.TextBox.
+       01 btnBrowseData    type System.Windows.Forms.Button.
+       01 btnLoad          type System.Windows.Forms.Button.
+       01 lvRecords        type System.Windows.Forms.ListView.
+       01 btnClose         type System.Windows.Forms.Button.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> lblCopybook / txtCopybookPath / btnBrowseCopybook
+      *>
+       set lblCopybook to new System.Windows.Forms.Label()
+       set lblCopybook::Text to "Copybook:"
+       set lblCopybook::Location to new System.Drawing.Point(10 12)
+       set lblCopybook::Size to new System.Drawing.Size(70 20)
+
+       set txtCopybookPath to new System.Windows.Forms.TextBox()
+       set txtCopybookPath::Location to
+           new System.Drawing.Point(85 10)
+       set txtCopybookPath::Size to new System.Drawing.Size(380 22)
+       set txtCopybookPath::ReadOnly to True
+
+       set btnBrowseCopybook to new System.Windows.Forms.Button()
+       set btnBrowseCopybook::Text to "Browse..."
+       set btnBrowseCopybook::Location to
+           new System.Drawing.Point(470 9)
+       set btnBrowseCopybook::Size to new System.Drawing.Size(90 24)
+       invoke btnBrowseCopybook::add_Click(
+           new System.EventHandler(self::btnBrowseCopybook_Click))
+
+      *>
+      *> lblDataFile / txtDataPath / btnBrowseData
+      *>
+       set lblDataFile to new System.Windows.Forms.Label()
+       set lblDataFile::Text to "Data file:"
+       set lblDataFile::Location to new System.Drawing.Point(10 42)
+       set lblDataFile::Size to new System.Drawing.Size(70 20)
+
+       set txtDataPath to new System.Windows.Forms.TextBox()
+       set txtDataPath::Location to new System.Drawing.Point(85 40)
+       set txtDataPath::Size to new System.Drawing.Size(380 22)
+       set txtDataPath::ReadOnly to True
+
+       set btnBrowseData to new System.Windows.Forms.Button()
+       set btnBrowseData::Text to "Browse..."
+       set btnBrowseData::Location to
+           new System.Drawing.Point(470 39)
+       set btnBrowseData::Size to new System.Drawing.Size(90 24)
+       invoke btnBrowseData::add_Click(
+           new System.EventHandler(self::btnBrowseData_Click))
+
+      *>
+      *> btnLoad
+      *>
+       set btnLoad to new System.Windows.Forms.Button()
+       set btnLoad::Text to "Load"
+       set btnLoad::Location to new System.Drawing.Point(10 72)
+       set btnLoad::Size to new System.Drawing.Size(90 26)
+       invoke btnLoad::add_Click(
+           new System.EventHandler(self::btnLoad_Click))
+
+      *>
+      *> lvRecords
+      *>
+       set lvRecords to new System.Windows.Forms.ListView()
+       set lvRecords::View to type System.Windows.Forms.View::Details
+       set lvRecords::FullRowSelect to True
+       set lvRecords::GridLines to True
+       set lvRecords::Location to new System.Drawing.Point(10 108)
+       set lvRecords::Size to new System.Drawing.Size(550 280)
+
+      *>
+      *> btnClose
+      *>
+       set btnClose to new System.Windows.Forms.Button()
+       set btnClose::Text to "Close"
+       set btnClose::Location to new System.Drawing.Point(470 400)
+       set btnClose::Size to new System.Drawing.Size(90 26)
+       invoke btnClose::add_Click(
+           new System.EventHandler(self::btnClose_Click))
+
+      *>
+      *> ViewFileForm
+      *>
+       set self::ClientSize to new System.Drawing.Size(572 438)
+       invoke self::Controls::Add(lblCopybook)
+       invoke self::Controls::Add(txtCopybookPath)
+       invoke self::Controls::Add(btnBrowseCopybook)
+       invoke self::Controls::Add(lblDataFile)
+       invoke self::Controls::Add(txtDataPath)
+       invoke self::Controls::Add(btnBrowseData)
+       invoke self::Controls::Add(btnLoad)
+       invoke self::Controls::Add(lvRecords)
+       invoke self::Controls::Add(btnClose)
+       set self::Name to "ViewFileForm"
+       set self::Text to "View File"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
