@@ -0,0 +1,193 @@
+      *> JobStatusReader - reads/writes the consolidated run-status
+      *> file that each batch job checkpoints itself into as it runs.
+      *> One fixed-width line per job:
+      *>   cols  1-20  job name
+      *>   cols 21-40  last checkpoint step
+      *>   cols 41-44  last return code
+      *>   cols 45-54  status (SUCCESS/FAILED/RUNNING/RESTARTED)
+      *>   cols 55-73  last run timestamp (yyyy-MM-dd HH:mm:ss)
+       class-id FormsCobol.JobStatusReader.
+
+      *> Returns the path to the consolidated status file, rooted at
+      *> the status directory from AppConfig (Settings screen).
+       method-id GetStatusFilePath static.
+       procedure division returning aPath as type System.String.
+           set aPath to
+               type System.IO.Path::Combine(
+                   type FormsCobol.AppConfig::GetStatusDirectory()
+                   "JOBSTATUS.TXT")
+           goback.
+       end method.
+
+      *> Returns every raw status line currently on file, one entry
+      *> per job. Empty list if the status file does not exist yet.
+       method-id ReadAll static.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 statusFile type System.String.
+       procedure division
+           returning statusLines as type System.Collections.ArrayList.
+           set statusLines to new System.Collections.ArrayList()
+           set statusFile to self::GetStatusFilePath()
+           if not type System.IO.File::Exists(statusFile)
+               goback
+           end-if
+           set reader to new System.IO.StreamReader(statusFile)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Trim()::Length > 0
+                       invoke statusLines::Add(aLine)
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+       method-id ExtractJobName static.
+       procedure division using by value aLine as type System.String
+                            returning result as type System.String.
+           set result to aLine::Substring(0 20)::Trim()
+           goback.
+       end method.
+
+       method-id ExtractCheckpoint static.
+       procedure division using by value aLine as type System.String
+                            returning result as type System.String.
+           set result to aLine::Substring(20 20)::Trim()
+           goback.
+       end method.
+
+       method-id ExtractReturnCode static.
+       procedure division using by value aLine as type System.String
+                            returning result as type System.String.
+           set result to aLine::Substring(40 4)::Trim()
+           goback.
+       end method.
+
+       method-id ExtractStatus static.
+       procedure division using by value aLine as type System.String
+                            returning result as type System.String.
+           set result to aLine::Substring(44 10)::Trim()
+           goback.
+       end method.
+
+       method-id ExtractLastRun static.
+       procedure division using by value aLine as type System.String
+                            returning result as type System.String.
+           set result to aLine::Substring(54 19)::Trim()
+           goback.
+       end method.
+
+      *> Returns the raw status line for the named job, or null if
+      *> the job has never checkpointed.
+       method-id FindJobLine static.
+       local-storage section.
+       01 statusLines type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 candidate type System.String.
+       procedure division using by value aJobName as type System.String
+                            returning aLine as type System.String.
+           set statusLines to self::ReadAll()
+           set aLine to null
+           perform varying idx from 0 by 1
+                     until idx >= statusLines::Count
+               set candidate to
+                   type System.String(statusLines::Item(idx))
+               if self::ExtractJobName(candidate) = aJobName
+                   set aLine to candidate
+                   exit perform
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      *> True when the job's last recorded status is SUCCESS.
+       method-id IsJobSuccessful static.
+       local-storage section.
+       01 aLine type System.String.
+       procedure division using by value aJobName as type System.String
+                            returning result as condition-value.
+           set aLine to self::FindJobLine(aJobName)
+           if aLine = null
+               set result to False
+           else
+               set result to (self::ExtractStatus(aLine) = "SUCCESS")
+           end-if
+           goback.
+       end method.
+
+      *> Records a checkpoint/return-code/status for a job, replacing
+      *> any prior line for that job in the status file.
+       method-id RecordStatus static.
+       local-storage section.
+       01 statusLines type System.Collections.ArrayList.
+       01 newLine type System.String.
+       01 stamp type System.String.
+       01 writer type System.IO.StreamWriter.
+       01 idx type System.Int32.
+       01 candidate type System.String.
+       01 replaced as condition-value.
+       01 statusDir type System.String.
+       01 statusFile type System.String.
+       procedure division using by value aJobName as type System.String
+                                         aCheckpoint
+                                             as type System.String
+                                         aReturnCode
+                                             as type System.String
+                                         aStatus as type System.String.
+           set statusFile to self::GetStatusFilePath()
+           set stamp to type System.DateTime::Now::ToString(
+               "yyyy-MM-dd HH:mm:ss")
+           set newLine to aJobName::PadRight(20) +
+               aCheckpoint::PadRight(20) + aReturnCode::PadRight(4) +
+               aStatus::PadRight(10) + stamp::PadRight(19)
+
+           set statusDir to
+               type System.IO.Path::GetDirectoryName(statusFile)
+           if statusDir::Length > 0
+               if not type System.IO.Directory::Exists(statusDir)
+                   invoke
+                       type System.IO.Directory::CreateDirectory(
+                           statusDir)
+               end-if
+           end-if
+
+           set statusLines to self::ReadAll()
+           set replaced to False
+           perform varying idx from 0 by 1
+                     until idx >= statusLines::Count
+               set candidate to
+                   type System.String(statusLines::Item(idx))
+               if self::ExtractJobName(candidate) = aJobName
+                   set statusLines::Item(idx) to newLine
+                   set replaced to True
+                   exit perform
+               end-if
+           end-perform
+           if not replaced
+               invoke statusLines::Add(newLine)
+           end-if
+
+           set writer to
+               new System.IO.StreamWriter(statusFile False)
+           try
+               perform varying idx from 0 by 1
+                         until idx >= statusLines::Count
+                   set candidate to
+                       type System.String(statusLines::Item(idx))
+                   invoke writer::WriteLine(candidate)
+               end-perform
+           finally
+               invoke writer::Close()
+           end-try
+           goback.
+       end method.
+
+       end class.
