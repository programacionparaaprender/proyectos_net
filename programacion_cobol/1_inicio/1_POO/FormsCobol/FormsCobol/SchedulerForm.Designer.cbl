@@ -0,0 +1,146 @@
+       class-id FormsCobol.SchedulerForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 lvSchedule    type System.Windows.Forms.ListView.
+       01 lblTime       type System.Windows.Forms.Label.
+       01 txtTime       type System.Windows.Forms.TextBox.
+       01 lblWindow     type System.Windows.Forms.Label.
+       01 txtWindow     type System.Windows.Forms.TextBox.
+       01 lblDependsOn  type System.Windows.Forms.Label.
+       01 txtDependsOn  type System.Windows.Forms.TextBox.
+       01 btnAdd        type System.Windows.Forms.Button.
+       01 btnRemove     type System.Windows.Forms.Button.
+       01 btnRefresh    type System.Windows.Forms.Button.
+       01 btnClose      type System.Windows.Forms.Button.
+
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> lvSchedule
+      *>
+       set lvSchedule to new System.Windows.Forms.ListView()
+       set lvSchedule::View to type System.Windows.Forms.View::Details
+       set lvSchedule::FullRowSelect to True
+       set lvSchedule::MultiSelect to False
+       set lvSchedule::Dock to type System.Windows.Forms.DockStyle::Top
+       set lvSchedule::Height to 240
+       invoke lvSchedule::Columns::Add("Time" 70)
+       invoke lvSchedule::Columns::Add("Window (min)" 90)
+       invoke lvSchedule::Columns::Add("Depends On" 110)
+       invoke lvSchedule::Columns::Add("Batch Job" 260)
+       invoke lvSchedule::Columns::Add("Last Run" 90)
+       set lvSchedule::Name to "lvSchedule"
+
+      *>
+      *> lblTime / txtTime
+      *>
+       set lblTime to new System.Windows.Forms.Label()
+       set lblTime::Text to "Time (HH:mm):"
+       set lblTime::Location to new System.Drawing.Point(10 252)
+       set lblTime::Size to new System.Drawing.Size(90 20)
+
+       set txtTime to new System.Windows.Forms.TextBox()
+       set txtTime::Location to new System.Drawing.Point(105 250)
+       set txtTime::Size to new System.Drawing.Size(50 22)
+
+      *>
+      *> lblWindow / txtWindow
+      *>
+       set lblWindow to new System.Windows.Forms.Label()
+       set lblWindow::Text to "Window (min):"
+       set lblWindow::Location to new System.Drawing.Point(165 252)
+       set lblWindow::Size to new System.Drawing.Size(90 20)
+
+       set txtWindow to new System.Windows.Forms.TextBox()
+       set txtWindow::Location to new System.Drawing.Point(260 250)
+       set txtWindow::Size to new System.Drawing.Size(50 22)
+       set txtWindow::Text to "0"
+
+      *>
+      *> lblDependsOn / txtDependsOn
+      *>
+       set lblDependsOn to new System.Windows.Forms.Label()
+       set lblDependsOn::Text to "Depends on job:"
+       set lblDependsOn::Location to new System.Drawing.Point(320 252)
+       set lblDependsOn::Size to new System.Drawing.Size(100 20)
+
+       set txtDependsOn to new System.Windows.Forms.TextBox()
+       set txtDependsOn::Location to new System.Drawing.Point(425 250)
+       set txtDependsOn::Size to new System.Drawing.Size(130 22)
+
+      *>
+      *> btnAdd
+      *>
+       set btnAdd to new System.Windows.Forms.Button()
+       set btnAdd::Text to "Add Job..."
+       set btnAdd::Location to new System.Drawing.Point(10 285)
+       set btnAdd::Size to new System.Drawing.Size(90 26)
+       invoke btnAdd::add_Click(
+           new System.EventHandler(self::btnAdd_Click))
+
+      *>
+      *> btnRemove
+      *>
+       set btnRemove to new System.Windows.Forms.Button()
+       set btnRemove::Text to "Remove"
+       set btnRemove::Location to new System.Drawing.Point(110 285)
+       set btnRemove::Size to new System.Drawing.Size(90 26)
+       invoke btnRemove::add_Click(
+           new System.EventHandler(self::btnRemove_Click))
+
+      *>
+      *> btnRefresh
+      *>
+       set btnRefresh to new System.Windows.Forms.Button()
+       set btnRefresh::Text to "Refresh"
+       set btnRefresh::Location to new System.Drawing.Point(210 285)
+       set btnRefresh::Size to new System.Drawing.Size(90 26)
+       invoke btnRefresh::add_Click(
+           new System.EventHandler(self::btnRefresh_Click))
+
+      *>
+      *> btnClose
+      *>
+       set btnClose to new System.Windows.Forms.Button()
+       set btnClose::Text to "Close"
+       set btnClose::Location to new System.Drawing.Point(465 285)
+       set btnClose::Size to new System.Drawing.Size(90 26)
+       invoke btnClose::add_Click(
+           new System.EventHandler(self::btnClose_Click))
+
+      *>
+      *> SchedulerForm
+      *>
+       set self::ClientSize to new System.Drawing.Size(570 322)
+       invoke self::Controls::Add(lvSchedule)
+       invoke self::Controls::Add(lblTime)
+       invoke self::Controls::Add(txtTime)
+       invoke self::Controls::Add(lblWindow)
+       invoke self::Controls::Add(txtWindow)
+       invoke self::Controls::Add(lblDependsOn)
+       invoke self::Controls::Add(txtDependsOn)
+       invoke self::Controls::Add(btnAdd)
+       invoke self::Controls::Add(btnRemove)
+       invoke self::Controls::Add(btnRefresh)
+       invoke self::Controls::Add(btnClose)
+       set self::Name to "SchedulerForm"
+       set self::Text to "Job Scheduler"
+       invoke self::ResumeLayout(False)
+       end method.
+
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
