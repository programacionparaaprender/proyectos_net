@@ -1,16 +1,74 @@
        class-id FormsCobol.Main.
-       
+
        method-id Main static
            attribute System.STAThread.
        local-storage section.
        01 mainForm type FormsCobol.Form1.
+       01 login type FormsCobol.LoginForm.
        procedure division.
-       
+
+           invoke type System.Windows.Forms.Application::
+               EnableVisualStyles()
+
+      *> Anything that slips past a form's own try/catch still gets
+      *> logged and surfaced to the operator instead of silently
+      *> killing the console.
+           invoke type System.Windows.Forms.Application::
+               add_ThreadException(
+                   new System.Windows.Forms.ThreadExceptionEventHandler(
+                       self::App_ThreadException))
+           invoke type System.AppDomain::CurrentDomain::
+               add_UnhandledException(
+                   new System.UnhandledExceptionEventHandler(
+                       self::App_UnhandledException))
+
+           set login to new FormsCobol.LoginForm()
+           if login::ShowDialog() not =
+               type System.Windows.Forms.DialogResult::OK
+               goback
+           end-if
+
            set mainForm to new FormsCobol.Form1()
-           invoke type System.Windows.Forms.Application::EnableVisualStyles()
            invoke type System.Windows.Forms.Application::Run(mainForm)
            goback.
-       
+
        end method.
-       
+
+      *> Catches any exception raised on the UI thread that a form's
+      *> own event handler did not catch itself.
+       method-id App_ThreadException static.
+       procedure division using by value sender as object
+           e as type System.Windows.Forms.ThreadExceptionEventArgs.
+           invoke self::LogAndShow(e::Exception::Message)
+           goback.
+       end method.
+
+      *> Catches any exception raised off the UI thread (e.g. on the
+      *> job BackgroundWorker) that nothing else caught.
+       method-id App_UnhandledException static.
+       local-storage section.
+       01 ex type System.Exception.
+       procedure division using by value sender as object
+           e as type System.UnhandledExceptionEventArgs.
+           set ex to type System.Exception(e::ExceptionObject)
+           invoke self::LogAndShow(ex::Message)
+           goback.
+       end method.
+
+      *> Records the error to the audit trail and tells the operator,
+      *> rather than letting the console disappear without a trace.
+       method-id LogAndShow static private.
+       procedure division using by value aMessage
+                                             as type System.String.
+           invoke type FormsCobol.AuditLog::Write(
+               "UNHANDLED EXCEPTION" aMessage)
+           invoke type System.Windows.Forms.MessageBox::Show(
+               "An unexpected error occurred and was logged:" +
+               type System.Environment::NewLine + aMessage
+               "Console Error"
+               type System.Windows.Forms.MessageBoxButtons::OK
+               type System.Windows.Forms.MessageBoxIcon::Error)
+           goback.
+       end method.
+
        end class.
