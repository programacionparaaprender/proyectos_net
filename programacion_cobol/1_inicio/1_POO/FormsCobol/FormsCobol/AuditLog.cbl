@@ -0,0 +1,55 @@
+      *> AuditLog - appends one line per console action (who, when,
+      *> what, which job) to a dated audit file so a 3 AM restart can
+      *> always be traced back to who asked for it.
+       class-id FormsCobol.AuditLog.
+
+       working-storage section.
+       01 AuditDirectory is static type System.String value "AUDIT".
+
+      *> Returns today's audit file path, AUDIT\AUDIT-yyyyMMdd.LOG.
+       method-id GetAuditFilePath static.
+       local-storage section.
+       01 fileName type System.String.
+       procedure division returning aPath as type System.String.
+           set fileName to
+               type System.DateTime::Now::ToString("yyyyMMdd")
+           set fileName to "AUDIT-" + fileName + ".LOG"
+           set aPath to
+               type System.IO.Path::Combine(AuditDirectory fileName)
+           goback.
+       end method.
+
+      *> Records one audit line: operator, timestamp, action, job.
+       method-id Write static.
+       local-storage section.
+       01 writer type System.IO.StreamWriter.
+       01 logLine type System.String.
+       01 aPath type System.String.
+       01 stamp type System.String.
+       01 opId type System.String.
+       procedure division using by value aAction as type System.String
+                                         aJobName as type System.String.
+           if not type System.IO.Directory::Exists(AuditDirectory)
+               invoke
+                   type System.IO.Directory::CreateDirectory(
+                       AuditDirectory)
+           end-if
+
+           set aPath to self::GetAuditFilePath()
+           set stamp to type System.DateTime::Now::ToString(
+               "yyyy-MM-dd HH:mm:ss")
+           set opId to
+               type FormsCobol.OperatorSession::GetCurrentOperatorId()
+           set logLine to
+               stamp + " | " + opId + " | " + aAction + " | " + aJobName
+
+           set writer to new System.IO.StreamWriter(aPath True)
+           try
+               invoke writer::WriteLine(logLine)
+           finally
+               invoke writer::Close()
+           end-try
+           goback.
+       end method.
+
+       end class.
