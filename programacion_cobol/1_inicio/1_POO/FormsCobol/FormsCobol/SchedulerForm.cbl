@@ -0,0 +1,161 @@
+      *> SchedulerForm - maintains the list of batch jobs that fire on
+      *> their own at a time of day, instead of needing an operator to
+      *> press Run every night.
+       class-id FormsCobol.SchedulerForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           invoke self::LoadSchedule
+           goback.
+       end method.
+
+      *> Reloads the schedule list from SCHEDULE.TXT.
+       method-id LoadSchedule private.
+       local-storage section.
+       01 entries type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 scheduleEntry type FormsCobol.ScheduledJob.
+       01 item type System.Windows.Forms.ListViewItem.
+       01 lastRun type System.String.
+       01 dependsOn type System.String.
+       procedure division.
+           invoke lvSchedule::Items::Clear()
+           set entries to type FormsCobol.SchedulerEngine::LoadEntries()
+           perform varying idx from 0 by 1
+                     until idx >= entries::Count
+               set scheduleEntry to
+                   type FormsCobol.ScheduledJob(entries::Item(idx))
+               set item to
+                   new System.Windows.Forms.ListViewItem(
+                       scheduleEntry::GetTime())
+               invoke item::SubItems::Add(
+                   scheduleEntry::GetWindowMinutes()::ToString())
+               set dependsOn to scheduleEntry::GetDependsOn()
+               if dependsOn::Length = 0
+                   set dependsOn to "(none)"
+               end-if
+               invoke item::SubItems::Add(dependsOn)
+               invoke item::SubItems::Add(scheduleEntry::GetExePath())
+               set lastRun to scheduleEntry::GetLastRunDate()
+               if lastRun::Length = 0
+                   set lastRun to "never"
+               end-if
+               invoke item::SubItems::Add(lastRun)
+               invoke lvSchedule::Items::Add(item)
+           end-perform
+           goback.
+       end method.
+
+      *> True when aText is a plausible "HH:mm" time of day.
+       method-id IsValidTime private.
+       procedure division using by value aText as type System.String
+                            returning result as condition-value.
+           set result to False
+           if aText::Length not = 5
+               goback
+           end-if
+           if aText::Substring(2 1) not = ":"
+               goback
+           end-if
+           set result to True
+           goback.
+       end method.
+
+      *> Picks a batch .exe and schedules it at the time entered in
+      *> txtTime, eligible to fire for txtWindow minutes afterwards
+      *> and, if txtDependsOn names a job, only once that job's last
+      *> run succeeded.
+       method-id btnAdd_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       01 aTime type System.String.
+       01 windowText type System.String.
+       01 windowMinutes type System.Int32.
+       01 dependsOn type System.String.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set aTime to txtTime::Text::Trim()
+           if not self::IsValidTime(aTime)
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Enter the time as HH:mm, e.g. 22:30."
+                   "Job Scheduler")
+               goback
+           end-if
+
+           set windowText to txtWindow::Text::Trim()
+           if windowText::Length = 0
+               set windowMinutes to 0
+           else
+               if not type System.Int32::TryParse(
+                   windowText windowMinutes)
+                   invoke type System.Windows.Forms.MessageBox::Show(
+                       "Window must be a whole number of minutes."
+                       "Job Scheduler")
+                   goback
+               end-if
+           end-if
+           if windowMinutes < 0
+               set windowMinutes to 0
+           end-if
+
+           set dependsOn to txtDependsOn::Text::Trim()
+
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "Batch programs (*.exe)|*.exe"
+           set dlg::Title to "Select Batch Job"
+           set dlg::InitialDirectory to
+               type FormsCobol.AppConfig::GetJobsDirectory()
+           if dlg::ShowDialog() not =
+               type System.Windows.Forms.DialogResult::OK
+               goback
+           end-if
+
+           invoke type FormsCobol.SchedulerEngine::AddEntry(
+               aTime windowMinutes dependsOn dlg::FileName)
+           invoke type FormsCobol.AuditLog::Write(
+               "ADD SCHEDULE"
+               aTime + " " +
+               type System.IO.Path::GetFileName(dlg::FileName))
+           invoke self::LoadSchedule
+           goback.
+       end method.
+
+      *> Removes the selected schedule entry.
+       method-id btnRemove_Click private.
+       local-storage section.
+       01 selectedItem type System.Windows.Forms.ListViewItem.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if lvSchedule::SelectedItems::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Select a schedule entry to remove first."
+                   "Job Scheduler")
+               goback
+           end-if
+
+           set selectedItem to lvSchedule::SelectedItems::Item(0)
+           invoke type FormsCobol.SchedulerEngine::RemoveEntry(
+               selectedItem::Index)
+           invoke type FormsCobol.AuditLog::Write(
+               "REMOVE SCHEDULE" selectedItem::SubItems::Item(3)::Text)
+           invoke self::LoadSchedule
+           goback.
+       end method.
+
+       method-id btnRefresh_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::LoadSchedule
+           goback.
+       end method.
+
+       method-id btnClose_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
