@@ -0,0 +1,166 @@
+      *> ReconcileEngine - key-matches the records of two runs of the
+      *> same fixed-width file (laid out by a CopybookField list, key
+      *> field chosen by the caller) and reports every add, drop and
+      *> changed field between them.
+       class-id FormsCobol.ReconcileEngine.
+
+      *> Compares aOldPath against aNewPath using the given copybook
+      *> fields, matching records on the field at aKeyIndex, and
+      *> returns the full list of differences, in the order
+      *> ADDED/CHANGED (scanning the new file) followed by DROPPED
+      *> (scanning the old file for keys no longer present).
+       method-id Reconcile static.
+       local-storage section.
+       01 oldLines type System.Collections.ArrayList.
+       01 newLines type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 fidx type System.Int32.
+       01 aLine type System.String.
+       01 recordKey type System.String.
+       01 matchLine type System.String.
+       01 field type FormsCobol.CopybookField.
+       01 oldVal type System.String.
+       01 newVal type System.String.
+       procedure division using by value aOldPath
+                                             as type System.String
+                                         aNewPath
+                                             as type System.String
+                                         fields
+                               as type System.Collections.ArrayList
+                                         aKeyIndex
+                                             as type System.Int32
+           returning diffs as type System.Collections.ArrayList.
+           set diffs to new System.Collections.ArrayList()
+           set oldLines to self::ReadLines(aOldPath)
+           set newLines to self::ReadLines(aNewPath)
+
+           perform varying idx from 0 by 1
+                     until idx >= newLines::Count
+               set aLine to type System.String(newLines::Item(idx))
+               set recordKey to self::ExtractKey(aLine fields aKeyIndex)
+               set matchLine to
+                   self::FindLineByKey(
+                       oldLines recordKey fields aKeyIndex)
+               if matchLine = null
+                   invoke diffs::Add(
+                       new FormsCobol.ReconcileDiff(
+                           recordKey "ADDED" "" "" aLine))
+               else
+                   perform varying fidx from 0 by 1
+                             until fidx >= fields::Count
+                       set field to type FormsCobol.CopybookField(
+                           fields::Item(fidx))
+                       set oldVal to
+                           self::ExtractFieldValue(matchLine field)
+                       set newVal to
+                           self::ExtractFieldValue(aLine field)
+                       if oldVal not = newVal
+                           invoke diffs::Add(
+                               new FormsCobol.ReconcileDiff(
+                                   recordKey "CHANGED" field::GetName()
+                                   oldVal newVal))
+                       end-if
+                   end-perform
+               end-if
+           end-perform
+
+           perform varying idx from 0 by 1
+                     until idx >= oldLines::Count
+               set aLine to type System.String(oldLines::Item(idx))
+               set recordKey to self::ExtractKey(aLine fields aKeyIndex)
+               set matchLine to
+                   self::FindLineByKey(
+                       newLines recordKey fields aKeyIndex)
+               if matchLine = null
+                   invoke diffs::Add(
+                       new FormsCobol.ReconcileDiff(
+                           recordKey "DROPPED" "" aLine ""))
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Reads every non-blank line of aPath into an ArrayList, or
+      *> returns an empty list if the file does not exist.
+       method-id ReadLines static private.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       procedure division using by value aPath as type System.String
+           returning fileLines as type System.Collections.ArrayList.
+           set fileLines to new System.Collections.ArrayList()
+           if not type System.IO.File::Exists(aPath)
+               goback
+           end-if
+           set reader to new System.IO.StreamReader(aPath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Length > 0
+                       invoke fileLines::Add(aLine)
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+      *> The key value of aLine - the copybook field at aKeyIndex.
+       method-id ExtractKey static private.
+       local-storage section.
+       01 keyField type FormsCobol.CopybookField.
+       procedure division using by value aLine as type System.String
+                            fields as type System.Collections.ArrayList
+                            aKeyIndex as type System.Int32
+                            returning result as type System.String.
+           set keyField to type FormsCobol.CopybookField(
+               fields::Item(aKeyIndex))
+           set result to self::ExtractFieldValue(aLine keyField)
+           goback.
+       end method.
+
+      *> aField's value out of aLine, trimmed, or "" if aLine is too
+      *> short to contain it.
+       method-id ExtractFieldValue static private.
+       procedure division using by value aLine as type System.String
+                            aField as type FormsCobol.CopybookField
+                            returning result as type System.String.
+           if aField::GetStart() + aField::GetLength() <= aLine::Length
+               set result to
+                   aLine::Substring(
+                       aField::GetStart() aField::GetLength())::Trim()
+           else
+               set result to ""
+           end-if
+           goback.
+       end method.
+
+      *> The first line in aLines whose key field matches aKey, or
+      *> null if none does.
+       method-id FindLineByKey static private.
+       local-storage section.
+       01 idx type System.Int32.
+       01 candidate type System.String.
+       procedure division using by value aLines
+                               as type System.Collections.ArrayList
+                            aKey as type System.String
+                            fields as type System.Collections.ArrayList
+                            aKeyIndex as type System.Int32
+                            returning result as type System.String.
+           set result to null
+           perform varying idx from 0 by 1
+                     until idx >= aLines::Count
+               set candidate to type System.String(aLines::Item(idx))
+               if self::ExtractKey(candidate fields aKeyIndex) = aKey
+                   set result to candidate
+                   exit perform
+               end-if
+           end-perform
+           goback.
+       end method.
+
+       end class.
