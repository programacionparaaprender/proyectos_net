@@ -0,0 +1,165 @@
+      *> ViewFileForm - lets the operator pick a copybook layout and a
+      *> data file and renders every record in the data file broken
+      *> out field by field, one copybook field per column.
+       class-id FormsCobol.ViewFileForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 Fields type System.Collections.ArrayList.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+       method-id btnBrowseCopybook_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to
+               "Copybooks (*.cpy)|*.cpy|All files (*.*)|*.*"
+           set dlg::Title to "Select Copybook"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtCopybookPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+       method-id btnBrowseData_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "All files (*.*)|*.*"
+           set dlg::Title to "Select Data File"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtDataPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+      *> Rebuilds lvRecords' columns, one per copybook field, in
+      *> field order.
+       method-id BuildColumns private.
+       local-storage section.
+       01 idx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       procedure division.
+           invoke lvRecords::Columns::Clear()
+           perform varying idx from 0 by 1
+                     until idx >= Fields::Count
+               set field to type FormsCobol.CopybookField(
+                   Fields::Item(idx))
+               invoke lvRecords::Columns::Add(field::GetName() 110)
+           end-perform
+           goback.
+       end method.
+
+      *> Builds one ListViewItem out of aLine, one column per field
+      *> in Fields, in field order.
+       method-id BuildRowItem private.
+       local-storage section.
+       01 idx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       01 item type System.Windows.Forms.ListViewItem.
+       01 fieldValue type System.String.
+       procedure division
+           using by value aLine as type System.String
+           returning item as type System.Windows.Forms.ListViewItem.
+           set item to null
+           perform varying idx from 0 by 1
+                     until idx >= Fields::Count
+               set field to type FormsCobol.CopybookField(
+                   Fields::Item(idx))
+               if field::GetStart() + field::GetLength() <=
+                   aLine::Length
+                   set fieldValue to
+                       aLine::Substring(
+                           field::GetStart()
+                           field::GetLength())::Trim()
+               else
+                   set fieldValue to ""
+               end-if
+               if item = null
+                   set item to
+                       new System.Windows.Forms.ListViewItem(fieldValue)
+               else
+                   invoke item::SubItems::Add(fieldValue)
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Reloads lvRecords from aDataPath, rendering every field of
+      *> every record using the offsets already parsed into Fields.
+       method-id LoadRecords private.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 item type System.Windows.Forms.ListViewItem.
+       procedure division using by value aDataPath
+                                             as type System.String.
+           invoke lvRecords::Items::Clear()
+           set reader to new System.IO.StreamReader(aDataPath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Length > 0
+                       set item to self::BuildRowItem(aLine)
+                       if item not = null
+                           invoke lvRecords::Items::Add(item)
+                       end-if
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+       method-id btnLoad_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if txtCopybookPath::Text::Trim()::Length = 0 or
+               txtDataPath::Text::Trim()::Length = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Select a copybook and a data file first."
+                   "View File")
+               goback
+           end-if
+
+           set Fields to
+               type FormsCobol.CopybookLayout::ParseFields(
+                   txtCopybookPath::Text)
+           if Fields::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "No PIC fields were found in that copybook."
+                   "View File")
+               goback
+           end-if
+
+           invoke self::BuildColumns
+           invoke self::LoadRecords(txtDataPath::Text)
+           invoke type FormsCobol.AuditLog::Write(
+               "VIEW FILE"
+               type System.IO.Path::GetFileName(txtDataPath::Text))
+           goback.
+       end method.
+
+       method-id btnClose_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
