@@ -0,0 +1,23 @@
+      *> OperatorSession - holds the operator ID for whoever is
+      *> currently logged into the console, set once by LoginForm and
+      *> read by everything that needs to know who is at the keyboard.
+       class-id FormsCobol.OperatorSession.
+
+       working-storage section.
+       01 CurrentOperatorId is static type System.String
+           value "UNKNOWN".
+
+       method-id GetCurrentOperatorId static.
+       procedure division returning aResult as type System.String.
+           set aResult to CurrentOperatorId
+           goback.
+       end method.
+
+       method-id SetCurrentOperatorId static.
+       procedure division using by value aOperatorId
+           as type System.String.
+           set CurrentOperatorId to aOperatorId
+           goback.
+       end method.
+
+       end class.
