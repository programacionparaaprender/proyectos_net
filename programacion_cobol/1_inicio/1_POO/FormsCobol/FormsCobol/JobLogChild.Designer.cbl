@@ -0,0 +1,48 @@
+       class-id FormsCobol.JobLogChild is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 components type System.ComponentModel.IContainer.
+
+       01 txtLog type System.Windows.Forms.TextBox.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       invoke self::SuspendLayout
+
+      *>
+      *> txtLog
+      *>
+       set txtLog to new System.Windows.Forms.TextBox()
+       set txtLog::Multiline to True
+       set txtLog::ReadOnly to True
+       set txtLog::ScrollBars to
+           type System.Windows.Forms.ScrollBars::Vertical
+       set txtLog::Dock to type System.Windows.Forms.DockStyle::Fill
+       set txtLog::Font to new System.Drawing.Font("Consolas" 9)
+       set txtLog::Name to "txtLog"
+
+      *>
+      *> JobLogChild
+      *>
+       set self::ClientSize to new System.Drawing.Size(560 360)
+       invoke self::Controls::Add(txtLog)
+       set self::Name to "JobLogChild"
+       set self::Text to "Job"
+       invoke self::ResumeLayout(False)
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
