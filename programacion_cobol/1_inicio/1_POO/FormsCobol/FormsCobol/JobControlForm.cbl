@@ -0,0 +1,217 @@
+      *> JobControlForm - shows each job's last checkpoint/return code
+      *> from the consolidated run-status file and lets the operator
+      *> kick off a restart from that checkpoint.
+       class-id FormsCobol.JobControlForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 JobsDirectory type System.String.
+       01 PendingCheckpoint type System.String.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           set JobsDirectory to
+               type FormsCobol.AppConfig::GetJobsDirectory()
+           invoke self::LoadStatuses
+           goback.
+       end method.
+
+      *> Reloads the job list from the run-status file.
+       method-id LoadStatuses private.
+       local-storage section.
+       01 statusLines type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 aLine type System.String.
+       01 item type System.Windows.Forms.ListViewItem.
+       procedure division.
+           invoke lvJobs::Items::Clear()
+           set statusLines to
+               type FormsCobol.JobStatusReader::ReadAll()
+           perform varying idx from 0 by 1
+                     until idx >= statusLines::Count
+               set aLine to
+                   type System.String(statusLines::Item(idx))
+               set item to new System.Windows.Forms.ListViewItem(
+                   type FormsCobol.JobStatusReader::ExtractJobName(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractCheckpoint(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractReturnCode(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractStatus(
+                       aLine))
+               invoke item::SubItems::Add(
+                   type FormsCobol.JobStatusReader::ExtractLastRun(
+                       aLine))
+               invoke lvJobs::Items::Add(item)
+           end-perform
+           goback.
+       end method.
+
+       method-id btnRefresh_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::LoadStatuses
+           goback.
+       end method.
+
+       method-id btnClose_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+      *> Locates the named job's executable. Tries the configured jobs
+      *> directory first (where most jobs live); if it is not there -
+      *> it may have been originally launched from anywhere via the
+      *> Run Job dialog's browse - lets the operator browse for it
+      *> instead of failing outright. Returns "" if the operator
+      *> cancels the browse.
+       method-id LocateJobExe private.
+       local-storage section.
+       01 exePath type System.String.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value aJobName as type System.String
+                            returning result as type System.String.
+           set exePath to
+               type System.IO.Path::Combine(
+                   JobsDirectory aJobName + ".exe")
+           if type System.IO.File::Exists(exePath)
+               set result to exePath
+               goback
+           end-if
+
+           invoke type System.Windows.Forms.MessageBox::Show(
+               aJobName + ".exe was not found in the configured " +
+               "jobs directory. Locate it to continue."
+               "Job Control")
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "Batch programs (*.exe)|*.exe"
+           set dlg::Title to "Locate " + aJobName + ".exe"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set result to dlg::FileName
+           else
+               set result to ""
+           end-if
+           goback.
+       end method.
+
+      *> Re-launches the selected job's executable on restartWorker so
+      *> it can pick up from its last recorded checkpoint. Runs on a
+      *> BackgroundWorker rather than the UI thread - the same fix
+      *> applied to the initial run path (Form1::StartJob/jobWorker) -
+      *> otherwise a restarted job that hangs instead of crashing would
+      *> freeze this dialog and the MDI parent behind it with no way
+      *> to cancel.
+       method-id btnRestart_Click private.
+       local-storage section.
+       01 jobName type System.String.
+       01 checkpoint type System.String.
+       01 exePath type System.String.
+       01 confirm type System.Windows.Forms.DialogResult.
+       01 selectedItem type System.Windows.Forms.ListViewItem.
+       01 confirmPrompt type System.String.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if lvJobs::SelectedItems::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Select a job to restart first." "Job Control")
+               goback
+           end-if
+
+           if restartWorker::IsBusy
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "A restart is already running." "Job Control")
+               goback
+           end-if
+
+           set selectedItem to lvJobs::SelectedItems::Item(0)
+           set jobName to selectedItem::Text
+           set checkpoint to selectedItem::SubItems::Item(1)::Text
+
+           set confirmPrompt to
+               "Restart " + jobName + " from checkpoint " +
+               checkpoint + "?"
+           set confirm to type System.Windows.Forms.MessageBox::Show(
+               confirmPrompt "Confirm Restart"
+               type System.Windows.Forms.MessageBoxButtons::YesNo)
+           if confirm not = type System.Windows.Forms.DialogResult::Yes
+               goback
+           end-if
+
+           set exePath to self::LocateJobExe(jobName)
+           if exePath::Trim()::Length = 0
+               goback
+           end-if
+
+           invoke type FormsCobol.AuditLog::Write("RESTART JOB" jobName)
+           set PendingCheckpoint to checkpoint
+           set btnRestart::Enabled to False
+           invoke restartWorker::RunWorkerAsync(exePath)
+           goback.
+       end method.
+
+      *> Runs on restartWorker's background thread - must not touch
+      *> any control directly, only file I/O and the process itself.
+       method-id RestartWorker_DoWork private.
+       local-storage section.
+       01 exePath type System.String.
+       01 jobName type System.String.
+       01 jobOutput type System.String.
+       01 exitCode type System.Int32.
+       procedure division using by value sender as object
+           e as type System.ComponentModel.DoWorkEventArgs.
+           set exePath to type System.String(e::Argument)
+           set jobName to
+               type System.IO.Path::GetFileNameWithoutExtension(
+                   exePath)
+           set jobOutput to
+               type FormsCobol.JobRunner::RunAndCapture(
+                   exePath exitCode)
+           set e::Result to
+               new FormsCobol.JobRunResult(jobName jobOutput exitCode)
+           goback.
+       end method.
+
+      *> Back on the UI thread once the restart exits - records the
+      *> RESTARTED status and re-enables btnRestart, even when the
+      *> job blew up on the worker thread.
+       method-id RestartWorker_RunWorkerCompleted private.
+       local-storage section.
+       01 result type FormsCobol.JobRunResult.
+       01 exitCodeText type System.String.
+       procedure division using by value sender as object
+           e as type System.ComponentModel.RunWorkerCompletedEventArgs.
+           set btnRestart::Enabled to True
+
+           if e::Error not = null
+               invoke type FormsCobol.AuditLog::Write(
+                   "RESTART JOB FAILED" e::Error::Message)
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Could not restart the job: " + e::Error::Message
+                   "Job Control")
+               goback
+           end-if
+
+           set result to type FormsCobol.JobRunResult(e::Result)
+           set exitCodeText to result::GetExitCode()::ToString()
+
+           invoke type FormsCobol.JobStatusReader::RecordStatus(
+               result::GetJobName() PendingCheckpoint exitCodeText
+               "RESTARTED")
+           invoke self::LoadStatuses
+
+           invoke type System.Windows.Forms.MessageBox::Show(
+               result::GetJobName() + " restarted, return code " +
+               exitCodeText
+               "Job Control")
+           goback.
+       end method.
+
+       end class.
