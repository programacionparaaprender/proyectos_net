@@ -0,0 +1,95 @@
+      *> LoginForm - authenticates the operator against the operator
+      *> ID list before the console opens, and records who logged in
+      *> and when.
+       class-id FormsCobol.LoginForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 OperatorListPath type System.String value "OPERATORS.TXT".
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *> Checks the entered ID/password against OPERATORS.TXT, a
+      *> fixed-width list of operators: cols 1-10 operator ID,
+      *> cols 11-20 password.
+       method-id Authenticate private.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 fileOpId type System.String.
+       01 filePassword type System.String.
+       01 enteredOpId type System.String.
+       01 enteredPassword type System.String.
+       procedure division returning result as condition-value.
+           set result to False
+           if not type System.IO.File::Exists(OperatorListPath)
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Operator list not configured; contact the " +
+                   "administrator."
+                   "Login")
+               goback
+           end-if
+
+           set enteredOpId to txtOperatorId::Text::Trim()::ToUpper()
+           set enteredPassword to txtPassword::Text::Trim()
+
+           set reader to new System.IO.StreamReader(OperatorListPath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Trim()::Length > 0
+                       set fileOpId to aLine::Substring(0 10)
+                       set fileOpId to fileOpId::Trim()::ToUpper()
+                       set filePassword to
+                           aLine::Substring(10 10)::Trim()
+                       if fileOpId = enteredOpId and
+                           filePassword = enteredPassword
+                           set result to True
+                           exit perform
+                       end-if
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+       method-id btnLogin_Click private.
+       local-storage section.
+       01 opId type System.String.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if self::Authenticate()
+               set opId to txtOperatorId::Text::Trim()::ToUpper()
+               invoke type FormsCobol.OperatorSession::
+                   SetCurrentOperatorId(opId)
+               invoke type FormsCobol.AuditLog::Write("LOGIN" "")
+               set self::DialogResult to
+                   type System.Windows.Forms.DialogResult::OK
+               invoke self::Close()
+           else
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Invalid operator ID or password." "Login")
+               set txtPassword::Text to ""
+           end-if
+           goback.
+       end method.
+
+       method-id btnCancel_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set self::DialogResult to
+               type System.Windows.Forms.DialogResult::Cancel
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
