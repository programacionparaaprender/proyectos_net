@@ -0,0 +1,196 @@
+      *> AppConfig - reads and writes the console's externalised
+      *> settings: batch data directories, the report output
+      *> directory and the database connection string. Backed by a
+      *> plain KEY=VALUE text file, one setting per line, the same
+      *> convention AuditLog/JobStatusReader already use for their
+      *> own persisted state.
+       class-id FormsCobol.AppConfig.
+
+       working-storage section.
+       01 ConfigFilePath is static type System.String
+           value "APPCONFIG.TXT".
+
+       01 KeyJobsDirectory    is static type System.String
+           value "JOBS_DIRECTORY".
+       01 KeyStatusDirectory  is static type System.String
+           value "STATUS_DIRECTORY".
+       01 KeyReportsDirectory is static type System.String
+           value "REPORTS_DIRECTORY".
+       01 KeyConnectionString is static type System.String
+           value "DB_CONNECTION_STRING".
+
+      *> Returns the raw value for aKey, or "" if it is not set or
+      *> the config file does not exist yet.
+       method-id GetValue static.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 eqPos type System.Int32.
+       01 fileKey type System.String.
+       procedure division using by value aKey as type System.String
+                            returning result as type System.String.
+           set result to ""
+           if not type System.IO.File::Exists(ConfigFilePath)
+               goback
+           end-if
+
+           set reader to new System.IO.StreamReader(ConfigFilePath)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   set eqPos to aLine::IndexOf("=")
+                   if eqPos > 0
+                       set fileKey to
+                           aLine::Substring(0 eqPos)::Trim()
+                       if fileKey::ToUpper() = aKey::ToUpper()
+                           set result to
+                               aLine::Substring(eqPos + 1)::Trim()
+                           exit perform
+                       end-if
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Sets aKey to aValue in the config file, replacing any prior
+      *> line for that key, creating the file if it does not exist.
+       method-id SetValue static.
+       local-storage section.
+       01 configLines type System.Collections.ArrayList.
+       01 reader type System.IO.StreamReader.
+       01 writer type System.IO.StreamWriter.
+       01 aLine type System.String.
+       01 eqPos type System.Int32.
+       01 fileKey type System.String.
+       01 idx type System.Int32.
+       01 replaced as condition-value.
+       01 newLine type System.String.
+       procedure division using by value aKey as type System.String
+                            aValue as type System.String.
+           set configLines to new System.Collections.ArrayList()
+           if type System.IO.File::Exists(ConfigFilePath)
+               set reader to
+                   new System.IO.StreamReader(ConfigFilePath)
+               try
+                   perform until exit
+                       set aLine to reader::ReadLine()
+                       if aLine = null
+                           exit perform
+                       end-if
+                       if aLine::Trim()::Length > 0
+                           invoke configLines::Add(aLine)
+                       end-if
+                   end-perform
+               finally
+                   invoke reader::Close()
+               end-try
+           end-if
+
+           set newLine to aKey::ToUpper() + "=" + aValue
+           set replaced to False
+           perform varying idx from 0 by 1
+                     until idx >= configLines::Count
+               set aLine to
+                   type System.String(configLines::Item(idx))
+               set eqPos to aLine::IndexOf("=")
+               if eqPos > 0
+                   set fileKey to aLine::Substring(0 eqPos)::Trim()
+                   if fileKey::ToUpper() = aKey::ToUpper()
+                       set configLines::Item(idx) to newLine
+                       set replaced to True
+                       exit perform
+                   end-if
+               end-if
+           end-perform
+           if not replaced
+               invoke configLines::Add(newLine)
+           end-if
+
+           set writer to
+               new System.IO.StreamWriter(ConfigFilePath False)
+           try
+               perform varying idx from 0 by 1
+                         until idx >= configLines::Count
+                   invoke writer::WriteLine(
+                       type System.String(configLines::Item(idx)))
+               end-perform
+           finally
+               invoke writer::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Returns aValue unless it is "", in which case aDefault.
+       method-id ValueOrDefault static private.
+       procedure division using by value aValue as type System.String
+                            aDefault as type System.String
+                            returning result as type System.String.
+           if aValue::Trim()::Length = 0
+               set result to aDefault
+           else
+               set result to aValue
+           end-if
+           goback.
+       end method.
+
+       method-id GetJobsDirectory static.
+       procedure division returning result as type System.String.
+           set result to
+               self::ValueOrDefault(
+                   self::GetValue(KeyJobsDirectory) "JOBS")
+           goback.
+       end method.
+
+       method-id SetJobsDirectory static.
+       procedure division using by value aValue as type System.String.
+           invoke self::SetValue(KeyJobsDirectory aValue)
+           goback.
+       end method.
+
+       method-id GetStatusDirectory static.
+       procedure division returning result as type System.String.
+           set result to
+               self::ValueOrDefault(
+                   self::GetValue(KeyStatusDirectory) "STATUS")
+           goback.
+       end method.
+
+       method-id SetStatusDirectory static.
+       procedure division using by value aValue as type System.String.
+           invoke self::SetValue(KeyStatusDirectory aValue)
+           goback.
+       end method.
+
+       method-id GetReportsDirectory static.
+       procedure division returning result as type System.String.
+           set result to
+               self::ValueOrDefault(
+                   self::GetValue(KeyReportsDirectory) "REPORTS")
+           goback.
+       end method.
+
+       method-id SetReportsDirectory static.
+       procedure division using by value aValue as type System.String.
+           invoke self::SetValue(KeyReportsDirectory aValue)
+           goback.
+       end method.
+
+       method-id GetConnectionString static.
+       procedure division returning result as type System.String.
+           set result to self::GetValue(KeyConnectionString)
+           goback.
+       end method.
+
+       method-id SetConnectionString static.
+       procedure division using by value aValue as type System.String.
+           invoke self::SetValue(KeyConnectionString aValue)
+           goback.
+       end method.
+
+       end class.
