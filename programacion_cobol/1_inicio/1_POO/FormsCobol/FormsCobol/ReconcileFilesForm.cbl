@@ -0,0 +1,160 @@
+      *> ReconcileFilesForm - diffs two runs of the same fixed-width
+      *> file, key-matched on an operator-chosen copybook field, and
+      *> lists every add, drop and changed field in a grid.
+       class-id FormsCobol.ReconcileFilesForm is partial
+                 inherits type System.Windows.Forms.Form.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *> Fills cboKeyField with every field parsed from the selected
+      *> copybook, defaulting the selection to the first one.
+       method-id LoadKeyFieldChoices private.
+       local-storage section.
+       01 fields type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 field type FormsCobol.CopybookField.
+       procedure division.
+           invoke cboKeyField::Items::Clear()
+           if txtCopybookPath::Text::Trim()::Length = 0
+               goback
+           end-if
+           set fields to
+               type FormsCobol.CopybookLayout::ParseFields(
+                   txtCopybookPath::Text)
+           perform varying idx from 0 by 1
+                     until idx >= fields::Count
+               set field to
+                   type FormsCobol.CopybookField(fields::Item(idx))
+               invoke cboKeyField::Items::Add(field::GetName())
+           end-perform
+           if cboKeyField::Items::Count > 0
+               set cboKeyField::SelectedIndex to 0
+           end-if
+           goback.
+       end method.
+
+       method-id btnBrowseCopybook_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to
+               "Copybooks (*.cpy)|*.cpy|All files (*.*)|*.*"
+           set dlg::Title to "Select Copybook"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtCopybookPath::Text to dlg::FileName
+               invoke self::LoadKeyFieldChoices
+           end-if
+           goback.
+       end method.
+
+       method-id btnBrowseOld_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "All files (*.*)|*.*"
+           set dlg::Title to "Select Old Run"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtOldPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+       method-id btnBrowseNew_Click private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog()
+           set dlg::Filter to "All files (*.*)|*.*"
+           set dlg::Title to "Select New Run"
+           if dlg::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set txtNewPath::Text to dlg::FileName
+           end-if
+           goback.
+       end method.
+
+      *> Renders aDiffs, one ReconcileDiff per grid row.
+       method-id ShowDiffs private.
+       local-storage section.
+       01 idx type System.Int32.
+       01 diff type FormsCobol.ReconcileDiff.
+       01 item type System.Windows.Forms.ListViewItem.
+       procedure division using by value aDiffs
+                               as type System.Collections.ArrayList.
+           invoke lvDiffs::Items::Clear()
+           perform varying idx from 0 by 1
+                     until idx >= aDiffs::Count
+               set diff to type FormsCobol.ReconcileDiff(
+                   aDiffs::Item(idx))
+               set item to new System.Windows.Forms.ListViewItem(
+                   diff::GetKey())
+               invoke item::SubItems::Add(diff::GetChangeType())
+               invoke item::SubItems::Add(diff::GetFieldName())
+               invoke item::SubItems::Add(diff::GetOldValue())
+               invoke item::SubItems::Add(diff::GetNewValue())
+               invoke lvDiffs::Items::Add(item)
+           end-perform
+           goback.
+       end method.
+
+       method-id btnCompare_Click private.
+       local-storage section.
+       01 fields type System.Collections.ArrayList.
+       01 diffs type System.Collections.ArrayList.
+       01 keyIndex type System.Int32.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           if txtCopybookPath::Text::Trim()::Length = 0 or
+               txtOldPath::Text::Trim()::Length = 0 or
+               txtNewPath::Text::Trim()::Length = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Select a copybook and both run files first."
+                   "Reconcile Files")
+               goback
+           end-if
+
+           set fields to
+               type FormsCobol.CopybookLayout::ParseFields(
+                   txtCopybookPath::Text)
+           if fields::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "No PIC fields were found in that copybook."
+                   "Reconcile Files")
+               goback
+           end-if
+
+           set keyIndex to cboKeyField::SelectedIndex
+           if keyIndex < 0
+               set keyIndex to 0
+           end-if
+
+           set diffs to
+               type FormsCobol.ReconcileEngine::Reconcile(
+                   txtOldPath::Text txtNewPath::Text fields keyIndex)
+           invoke self::ShowDiffs(diffs)
+
+           invoke type FormsCobol.AuditLog::Write(
+               "RECONCILE FILES"
+               type System.IO.Path::GetFileName(txtNewPath::Text))
+           goback.
+       end method.
+
+       method-id btnClose_Click private.
+       procedure division using by value sender as object
+                            e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
