@@ -0,0 +1,281 @@
+      *> SchedulerEngine - reads/writes the console's job schedule so
+      *> overnight jobs fire on their own instead of needing an
+      *> operator to press Run. One fixed-width line per entry:
+      *>   cols  1-5   time of day due, "HH:mm"
+      *>   cols  6-8   window minutes - how long past the due time the
+      *>               entry is still allowed to fire, "000".."999"
+      *>   cols  9-16  last run date, "yyyyMMdd" (blank if never run)
+      *>   cols 17-36  depends-on job name (blank if none) - the entry
+      *>               is not due until this job's last recorded
+      *>               status (JobStatusReader) is SUCCESS
+      *>   cols 37-..  batch .exe path (rest of line, trimmed)
+       class-id FormsCobol.SchedulerEngine.
+
+      *> Returns the path to the schedule file, rooted at the status
+      *> directory from AppConfig (Settings screen).
+       method-id GetSchedulePath static.
+       procedure division returning aPath as type System.String.
+           set aPath to
+               type System.IO.Path::Combine(
+                   type FormsCobol.AppConfig::GetStatusDirectory()
+                   "SCHEDULE.TXT")
+           goback.
+       end method.
+
+      *> Returns every raw schedule line currently on file. Empty
+      *> list if the schedule file does not exist yet.
+       method-id ReadLines static.
+       local-storage section.
+       01 reader type System.IO.StreamReader.
+       01 aLine type System.String.
+       01 schedFile type System.String.
+       procedure division
+           returning schedLines as type System.Collections.ArrayList.
+           set schedLines to new System.Collections.ArrayList()
+           set schedFile to self::GetSchedulePath()
+           if not type System.IO.File::Exists(schedFile)
+               goback
+           end-if
+           set reader to new System.IO.StreamReader(schedFile)
+           try
+               perform until exit
+                   set aLine to reader::ReadLine()
+                   if aLine = null
+                       exit perform
+                   end-if
+                   if aLine::Trim()::Length > 0
+                       invoke schedLines::Add(aLine)
+                   end-if
+               end-perform
+           finally
+               invoke reader::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Parses every raw line on file into a ScheduledJob.
+       method-id LoadEntries static.
+       local-storage section.
+       01 schedLines type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 aLine type System.String.
+       procedure division
+           returning entries as type System.Collections.ArrayList.
+           set entries to new System.Collections.ArrayList()
+           set schedLines to self::ReadLines()
+           perform varying idx from 0 by 1
+                     until idx >= schedLines::Count
+               set aLine to type System.String(schedLines::Item(idx))
+               invoke entries::Add(self::ParseLine(aLine))
+           end-perform
+           goback.
+       end method.
+
+      *> Renders aMinutes as a zero-padded three-digit string.
+       method-id FormatWindowMinutes static private.
+       procedure division using by value aMinutes as type System.Int32
+                            returning result as type System.String.
+           if aMinutes < 10
+               set result to "00" + aMinutes::ToString()
+           else
+               if aMinutes < 100
+                   set result to "0" + aMinutes::ToString()
+               else
+                   set result to aMinutes::ToString()
+               end-if
+           end-if
+           goback.
+       end method.
+
+      *> Converts "HH:mm" into the number of minutes since midnight.
+       method-id ParseMinutes static.
+       procedure division using by value aTime as type System.String
+                            returning result as type System.Int32.
+           set result to
+               type System.Int32::Parse(aTime::Substring(0 2)) * 60 +
+               type System.Int32::Parse(aTime::Substring(3 2))
+           goback.
+       end method.
+
+       method-id ParseLine static private.
+       local-storage section.
+       01 windowText type System.String.
+       01 windowMinutes type System.Int32.
+       procedure division using by value aLine as type System.String
+           returning scheduleEntry as type FormsCobol.ScheduledJob.
+           set windowText to aLine::Substring(5 3)::Trim()
+           if windowText::Length = 0
+               set windowMinutes to 0
+           else
+               set windowMinutes to
+                   type System.Int32::Parse(windowText)
+           end-if
+           set scheduleEntry to new FormsCobol.ScheduledJob(
+               aLine::Substring(0 5)::Trim()
+               windowMinutes
+               aLine::Substring(16 20)::Trim()
+               aLine::Substring(36)::Trim()
+               aLine::Substring(8 8)::Trim())
+           goback.
+       end method.
+
+       method-id FormatLine static private.
+       procedure division
+           using by value scheduleEntry as type FormsCobol.ScheduledJob
+           returning aLine as type System.String.
+           set aLine to scheduleEntry::GetTime()::PadRight(5) +
+               self::FormatWindowMinutes(
+                   scheduleEntry::GetWindowMinutes()) +
+               scheduleEntry::GetLastRunDate()::PadRight(8) +
+               scheduleEntry::GetDependsOn()::PadRight(20) +
+               scheduleEntry::GetExePath()
+           goback.
+       end method.
+
+       method-id WriteEntries static private.
+       local-storage section.
+       01 writer type System.IO.StreamWriter.
+       01 idx type System.Int32.
+       01 scheduleEntry type FormsCobol.ScheduledJob.
+       01 schedFile type System.String.
+       01 schedDir type System.String.
+       procedure division using by value entries
+                               as type System.Collections.ArrayList.
+           set schedFile to self::GetSchedulePath()
+           set schedDir to
+               type System.IO.Path::GetDirectoryName(schedFile)
+           if schedDir::Length > 0
+               if not type System.IO.Directory::Exists(schedDir)
+                   invoke
+                       type System.IO.Directory::CreateDirectory(
+                           schedDir)
+               end-if
+           end-if
+
+           set writer to new System.IO.StreamWriter(schedFile False)
+           try
+               perform varying idx from 0 by 1
+                         until idx >= entries::Count
+                   set scheduleEntry to
+                       type FormsCobol.ScheduledJob(entries::Item(idx))
+                   invoke writer::WriteLine(
+                       self::FormatLine(scheduleEntry))
+               end-perform
+           finally
+               invoke writer::Close()
+           end-try
+           goback.
+       end method.
+
+      *> Adds a new entry due at aTime ("HH:mm"), still eligible to
+      *> fire for aWindowMinutes afterwards, waiting on aDependsOn (a
+      *> job name, or "" for no dependency) to have last run
+      *> successfully, and launching aExePath once due.
+       method-id AddEntry static.
+       local-storage section.
+       01 entries type System.Collections.ArrayList.
+       procedure division using by value aTime as type System.String
+                            aWindowMinutes as type System.Int32
+                            aDependsOn as type System.String
+                            aExePath as type System.String.
+           set entries to self::LoadEntries()
+           invoke entries::Add(
+               new FormsCobol.ScheduledJob(
+                   aTime aWindowMinutes aDependsOn aExePath ""))
+           invoke self::WriteEntries(entries)
+           goback.
+       end method.
+
+      *> Removes the entry at aIndex (as listed by LoadEntries).
+       method-id RemoveEntry static.
+       local-storage section.
+       01 entries type System.Collections.ArrayList.
+       procedure division using by value aIndex as type System.Int32.
+           set entries to self::LoadEntries()
+           if aIndex >= 0 and aIndex < entries::Count
+               invoke entries::RemoveAt(aIndex)
+               invoke self::WriteEntries(entries)
+           end-if
+           goback.
+       end method.
+
+      *> Stamps the entry matching aTime/aExePath as having run today,
+      *> so DueEntries will not hand it back again until tomorrow.
+      *> Keeps the entry's window and dependency as they were.
+       method-id MarkRun static.
+       local-storage section.
+       01 entries type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 scheduleEntry type FormsCobol.ScheduledJob.
+       01 today type System.String.
+       procedure division using by value aTime as type System.String
+                            aExePath as type System.String.
+           set entries to self::LoadEntries()
+           set today to
+               type System.DateTime::Now::ToString("yyyyMMdd")
+           perform varying idx from 0 by 1
+                     until idx >= entries::Count
+               set scheduleEntry to
+                   type FormsCobol.ScheduledJob(entries::Item(idx))
+               if scheduleEntry::GetTime() = aTime and
+                   scheduleEntry::GetExePath() = aExePath
+                   set entries::Item(idx) to
+                       new FormsCobol.ScheduledJob(
+                           aTime scheduleEntry::GetWindowMinutes()
+                           scheduleEntry::GetDependsOn()
+                           aExePath today)
+               end-if
+           end-perform
+           invoke self::WriteEntries(entries)
+           goback.
+       end method.
+
+      *> Every entry due right now - aNowTime falls within the entry's
+      *> due time and its window, it has not already run today, and
+      *> (when it names a dependency) that job's last run succeeded.
+      *> Because the window keeps matching every tick until the entry
+      *> is marked run, an entry skipped while the console is busy
+      *> running another job is retried on the next tick instead of
+      *> being silently lost for the day.
+       method-id DueEntries static.
+       local-storage section.
+       01 entries type System.Collections.ArrayList.
+       01 idx type System.Int32.
+       01 scheduleEntry type FormsCobol.ScheduledJob.
+       01 today type System.String.
+       01 nowMinutes type System.Int32.
+       01 startMinutes type System.Int32.
+       01 endMinutes type System.Int32.
+       01 dependsOn type System.String.
+       procedure division using by value aNowTime as type System.String
+           returning due as type System.Collections.ArrayList.
+           set due to new System.Collections.ArrayList()
+           set entries to self::LoadEntries()
+           set today to
+               type System.DateTime::Now::ToString("yyyyMMdd")
+           set nowMinutes to self::ParseMinutes(aNowTime)
+           perform varying idx from 0 by 1
+                     until idx >= entries::Count
+               set scheduleEntry to
+                   type FormsCobol.ScheduledJob(entries::Item(idx))
+               if scheduleEntry::GetLastRunDate() not = today
+                   set startMinutes to
+                       self::ParseMinutes(scheduleEntry::GetTime())
+                   set endMinutes to
+                       startMinutes + scheduleEntry::GetWindowMinutes()
+                   if nowMinutes >= startMinutes and
+                       nowMinutes <= endMinutes
+                       set dependsOn to
+                           scheduleEntry::GetDependsOn()::Trim()
+                       if dependsOn::Length = 0 or
+                           type FormsCobol.JobStatusReader::
+                               IsJobSuccessful(dependsOn)
+                           invoke due::Add(scheduleEntry)
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           goback.
+       end method.
+
+       end class.
